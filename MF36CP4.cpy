@@ -0,0 +1,67 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR36.CLAIMS_AUDIT)                               *
+      *        LIBRARY(MFTR36.DCLGEN.COPYLIB(CLMAUDIT))                 *
+      *        ACTION(REPLACE)                                          *
+      *        LANGUAGE(COBOL)                                          *
+      *        STRUCTURE(CLAIMS-AUDIT)                                  *
+      *        APOST                                                    *
+      *        LABEL(YES)                                               *
+      *        DBCSDELIM(NO)                                            *
+      *        COLSUFFIX(YES)                                           *
+      *        INDVAR(YES)                                              *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS    *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR36.CLAIMS_AUDIT TABLE
+           ( CLAIMNUMBER                    INTEGER NOT NULL,
+             AUDITTS                        TIMESTAMP NOT NULL,
+             AUDITACTION                    CHAR(1) NOT NULL,
+             AUDITOPID                      CHAR(8),
+             CLAIMDATE                      DATE,
+             PAID                           INTEGER,
+             CVALUE                         INTEGER,
+             CAUSE                          VARCHAR(255),
+             OBSERVATIONS                   VARCHAR(255),
+             CLAIMSTATUS                    CHAR(1),
+             POLICYNUMBER                   INTEGER
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR36.CLAIMS_AUDIT                *
+      ******************************************************************
+       01  CLAIMS-AUDIT.
+      *    *************************************************************
+           10 CLAIMNUMBER          PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *    TIMESTAMP THE AUDIT ROW WAS WRITTEN - ONE ROW PER INSERT OR  *
+      *    UPDATE TO MFTR36.CLAIMS, OLDEST TO NEWEST                    *
+      *    *************************************************************
+           10 AUDITTS              PIC X(26).
+      *    *************************************************************
+      *    I = INSERT (CLAIM ADDED), U = UPDATE (CLAIM CHANGED)         *
+      *    *************************************************************
+           10 AUDITACTION          PIC X(01).
+      *    *************************************************************
+      *    TERMINAL OPERATOR (EIBOPID) WHO MADE THE CHANGE              *
+      *    *************************************************************
+           10 AUDITOPID            PIC X(08).
+      *    *************************************************************
+           10 CLAIMDATE            PIC N(10) USAGE NATIONAL.
+      *    *************************************************************
+           10 PAID                 PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 CVALUE               PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 CAUSE                PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 OBSERVATIONS         PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 CLAIMSTATUS          PIC X(01).
+      *    *************************************************************
+           10 POLICYNUMBER         PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICLAIMS-AUDIT.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 11 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
