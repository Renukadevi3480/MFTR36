@@ -0,0 +1,57 @@
+      ******************************************************************
+      ***             MF36BMS : CLAIMS SCREEN MAPSET                  ***
+      ***  ASSEMBLED TO PRODUCE THE MF36CP1 SYMBOLIC MAP COPYBOOK      ***
+      ***  SHARED BY MF36CB1/MF36CB2/MF36CB3.                          ***
+      ******************************************************************
+       MF36BMS  DFHMSD TYPE=&SYSPARM,                                 X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+      *
+       MF36BMS  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                                X
+               COLUMN=1
+      *
+      ***-----------------------------------------------------------***
+      *    OPTION : '1' = INQUIRY  '2' = MAINTAIN (INSERT/UPDATE)      *
+      *              '3' = BROWSE (PF7 = BACK, PF8 = FORWARD, BY       *
+      *              CLAIMDATE, OPTIONALLY RESTRICTED TO ONE CAUSE)    *
+      *              '4' = WITHDRAW (CLMNBR + WDRSN ONLY - SETS        *
+      *              CSTAT TO 'W' WITHOUT RE-KEYING THE OTHER FIELDS)  *
+      ***-----------------------------------------------------------***
+       OPTION   DFHMDF POS=(01,15),LENGTH=01,ATTRB=(UNPROT,NUM)
+       CLMNBR   DFHMDF POS=(02,15),LENGTH=10,ATTRB=(UNPROT,NUM)
+       CLMDT    DFHMDF POS=(03,15),LENGTH=10,ATTRB=UNPROT
+       PAID     DFHMDF POS=(04,15),LENGTH=09,ATTRB=(UNPROT,NUM)
+       VALUE1   DFHMDF POS=(05,15),LENGTH=09,ATTRB=(UNPROT,NUM)
+      *   CAUSE : MUST MATCH A CODE ON MFTR36.CAUSECODE (SEE CCODE,     *
+      *   CHAR(10)) - THE FULL FIELD IS VALIDATED, NOT JUST A PREFIX    *
+       CAUSE    DFHMDF POS=(06,15),LENGTH=10,ATTRB=UNPROT
+       OBSER    DFHMDF POS=(07,15),LENGTH=60,ATTRB=UNPROT
+       CSTAT    DFHMDF POS=(08,15),LENGTH=01,ATTRB=UNPROT
+      *   DUP : 'Y' TO CONFIRM AN ADD THE SYSTEM FLAGGED AS A
+      *   POSSIBLE DUPLICATE (SAME CLAIMDATE/CAUSE ALREADY ON FILE)
+       DUP      DFHMDF POS=(09,15),LENGTH=01,ATTRB=UNPROT
+       POLNBR   DFHMDF POS=(10,15),LENGTH=09,ATTRB=(UNPROT,NUM)
+       HOLDERNM DFHMDF POS=(11,15),LENGTH=60,ATTRB=(PROT,BRT)
+       COVLIM   DFHMDF POS=(12,15),LENGTH=09,ATTRB=(PROT,BRT)
+      *   SUPID : SUPERVISOR ID - REQUIRED TO ADD/UPDATE A CLAIM
+      *   WHOSE CVALUE IS OVER THE HIGH-VALUE APPROVAL THRESHOLD
+       SUPID    DFHMDF POS=(13,15),LENGTH=08,ATTRB=UNPROT
+      *   WDRSN : WITHDRAW REASON - REQUIRED WHEN CSTAT IS SET TO 'W'
+      *   (WITHDRAWN). A CLAIM ENTERED IN ERROR IS WITHDRAWN, NOT
+      *   PHYSICALLY DELETED.
+       WDRSN    DFHMDF POS=(16,15),LENGTH=30,ATTRB=UNPROT
+      *   RESERVE : OUTSTANDING RESERVE (CVALUE - PAID) ON INQUIRY
+       RESERVE  DFHMDF POS=(14,15),LENGTH=09,ATTRB=(PROT,BRT)
+      *   CAUSEDESC : DESCRIPTION FOR THE CAUSE CODE IN CAUSE, LOOKED
+      *   UP FROM MFTR36.CAUSECODE, SHOWN ON INQUIRY ONLY
+       CAUSEDESC DFHMDF POS=(15,15),LENGTH=60,ATTRB=(PROT,BRT)
+      *   CURRENCY : ISO CURRENCY CODE FOR PAID/VALUE1 - LEFT BLANK ON
+      *   ENTRY DEFAULTS TO OUR HOME CURRENCY, ECHOED BACK ON INQUIRY
+       CURRENCY DFHMDF POS=(17,15),LENGTH=03,ATTRB=UNPROT
+       MSG      DFHMDF POS=(23,01),LENGTH=79,ATTRB=(PROT,BRT)
+      *
+       MF36BMS  DFHMSD TYPE=FINAL
