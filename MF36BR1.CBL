@@ -0,0 +1,313 @@
+******************************************************************
+      ***          MF36BR1 : CLAIMS REGISTER BATCH REPORT             ***
+      ***  READS MFTR36.CLAIMS ORDERED BY CAUSE, CLAIMDATE AND PRINTS ***
+      ***  ONE DETAIL LINE PER CLAIM WITH A SUBTOTAL AT EACH CAUSE    ***
+      ***  BREAK AND A GRAND TOTAL AT THE END OF THE RUN.             ***
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF36BR1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPTOUT ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTCTL ASSIGN TO RESTCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-JOBID
+               FILE STATUS IS WS-RESTCTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPTOUT
+           RECORDING MODE IS F.
+       01  RPT-RECORD                 PIC X(133).
+       FD  RESTCTL.
+           COPY MF36CP5.
+       WORKING-STORAGE SECTION.
+       01 WS-RESTCTL-STATUS        PIC X(02).
+       01 WS-RESTART-FOUND-SW      PIC X(01) VALUE 'N'.
+          88 WS-RESTART-FOUND                VALUE 'Y'.
+       01 WS-CKPT-INTERVAL         PIC S9(9) COMP VALUE 100.
+       01 WS-CKPT-QUOT             PIC S9(9) COMP.
+       01 WS-CKPT-REM              PIC S9(9) COMP.
+       01 WS-ANCHOR-CAUSE          PIC N(255) USAGE NATIONAL.
+       01 WS-ANCHOR-CLMDT          PIC N(10)  USAGE NATIONAL.
+       01 WS-ANCHOR-CLMNBR         PIC S9(9)  COMP VALUE ZERO.
+       01 WS-EOF-SW                PIC X(01) VALUE 'N'.
+          88 WS-EOF-YES                      VALUE 'Y'.
+       01 WS-FIRST-ROW-SW          PIC X(01) VALUE 'Y'.
+          88 WS-FIRST-ROW                    VALUE 'Y'.
+       01 WS-RUN-DATE.
+          05 WS-RUN-YY             PIC 9(02).
+          05 WS-RUN-MM             PIC 9(02).
+          05 WS-RUN-DD             PIC 9(02).
+       01 WS-PREV-CAUSE            PIC N(255) USAGE NATIONAL.
+       01 WS-CAUSE-DISPLAY         PIC X(255).
+       01 WS-CAUSE-TOTAL-PAID      PIC S9(11) COMP-3 VALUE ZERO.
+       01 WS-CAUSE-TOTAL-VALUE     PIC S9(11) COMP-3 VALUE ZERO.
+       01 WS-CAUSE-COUNT           PIC S9(7)  COMP-3 VALUE ZERO.
+       01 WS-GRAND-TOTAL-PAID      PIC S9(11) COMP-3 VALUE ZERO.
+       01 WS-GRAND-TOTAL-VALUE     PIC S9(11) COMP-3 VALUE ZERO.
+       01 WS-GRAND-COUNT           PIC S9(7)  COMP-3 VALUE ZERO.
+       01 WS-CLMNBR-EDIT           PIC Z(8)9.
+       01 WS-PAID-EDIT             PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-VALUE-EDIT            PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-TOTAL-PAID-EDIT       PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-TOTAL-VALUE-EDIT      PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-COUNT-EDIT            PIC ZZZ,ZZ9.
+       01 WS-TITLE-LINE.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 FILLER               PIC X(132) VALUE
+              'MFTR36 CLAIMS REGISTER - BY CAUSE CODE'.
+       01 WS-RUNDATE-LINE.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 FILLER               PIC X(09) VALUE 'RUN DATE:'.
+           05 RDL-MM               PIC 9(02).
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 RDL-DD               PIC 9(02).
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 RDL-YY               PIC 9(02).
+           05 FILLER               PIC X(115) VALUE SPACE.
+       01 WS-COL-HDR-LINE.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 FILLER               PIC X(11) VALUE 'CLAIM NBR'.
+           05 FILLER               PIC X(12) VALUE 'CLAIM DATE'.
+           05 FILLER               PIC X(32) VALUE 'CAUSE'.
+           05 FILLER               PIC X(04) VALUE 'ST'.
+           05 FILLER               PIC X(14) VALUE 'PAID'.
+           05 FILLER               PIC X(58) VALUE 'VALUE'.
+       01 WS-DETAIL-LINE.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 DTL-CLMNBR           PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 DTL-CLMDATE          PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 DTL-CAUSE            PIC X(30).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 DTL-STATUS           PIC X(01).
+           05 FILLER               PIC X(03) VALUE SPACE.
+           05 DTL-PAID             PIC X(11).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 DTL-VALUE            PIC X(11).
+           05 FILLER               PIC X(48) VALUE SPACE.
+       01 WS-CAUSE-SUB-LINE.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 FILLER               PIC X(13) VALUE SPACE.
+           05 CSL-TEXT             PIC X(30) VALUE
+              'CAUSE TOTAL -'.
+           05 CSL-COUNT            PIC X(07).
+           05 FILLER               PIC X(06) VALUE ' CLMS '.
+           05 CSL-PAID             PIC X(11).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 CSL-VALUE            PIC X(11).
+           05 FILLER               PIC X(52) VALUE SPACE.
+       01 WS-GRAND-LINE.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 FILLER               PIC X(13) VALUE SPACE.
+           05 GDL-TEXT             PIC X(30) VALUE
+              'GRAND TOTAL -'.
+           05 GDL-COUNT            PIC X(07).
+           05 FILLER               PIC X(06) VALUE ' CLMS '.
+           05 GDL-PAID             PIC X(11).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 GDL-VALUE            PIC X(11).
+           05 FILLER               PIC X(52) VALUE SPACE.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP2
+           END-EXEC.
+           EXEC SQL
+               DECLARE CSRREG CURSOR WITH HOLD FOR
+                   SELECT CLAIMNUMBER, CLAIMDATE, PAID, CVALUE,
+                          CAUSE, CLAIMSTATUS
+                     FROM MFTR36.CLAIMS
+                    WHERE (CAUSE, CLAIMDATE, CLAIMNUMBER) >
+                          (:WS-ANCHOR-CAUSE, :WS-ANCHOR-CLMDT,
+                           :WS-ANCHOR-CLMNBR)
+                    ORDER BY CAUSE, CLAIMDATE, CLAIMNUMBER
+           END-EXEC.
+       PROCEDURE DIVISION.
+      ***-----------------------------------------------------------***
+      ***  MAIN PROCEDURE                                            ***
+      ***-----------------------------------------------------------***
+       00000-MAINLINE.
+           PERFORM 10000-INITIALIZE-PARA
+           PERFORM 20000-FETCH-PARA
+           PERFORM 30000-PROCESS-PARA UNTIL WS-EOF-YES
+           PERFORM 40000-WRAP-UP-PARA
+           PERFORM 50000-EXIT-PARA.
+      ***-----------------------------------------------------------***
+      ***  READ ANY RESTART CHECKPOINT LEFT BY A PRIOR RUN THAT DID   ***
+      ***  NOT COMPLETE BEFORE THE REPORT FILE IS OPENED - A RESTART  ***
+      ***  RUN MUST OPEN EXTEND SO THE PAGES THE PRIOR RUN ALREADY    ***
+      ***  WROTE ARE KEPT, NOT TRUNCATED, AND MUST SKIP THE TITLE/    ***
+      ***  COLUMN HEADING LINES A SECOND TIME. THEN OPEN THE CURSOR   ***
+      ***  ANCHORED PAST THE LAST ROW THAT RUN COMMITTED - A FRESH    ***
+      ***  RUN LEAVES THE ANCHOR AT LOW-VALUES/ZERO SO EVERY ROW      ***
+      ***  QUALIFIES. THE CAUSE SUBTOTAL ACCUMULATORS, WS-PREV-CAUSE  ***
+      ***  AND WS-FIRST-ROW-SW ARE ALL RESTORED TOO, SO THE CAUSE     ***
+      ***  BREAK TEST IN 30000-PROCESS-PARA FIRES CORRECTLY WHETHER   ***
+      ***  THE RESTART LANDS IN THE MIDDLE OF A CAUSE GROUP OR RIGHT  ***
+      ***  ON ITS LAST ROW, AND EITHER WAY PRINTS A COMPLETE CAUSE    ***
+      ***  TOTAL LINE, NOT ONE COVERING ONLY ROWS SINCE THE RESTART.  ***
+      ***-----------------------------------------------------------***
+       10000-INITIALIZE-PARA.
+           MOVE LOW-VALUES TO WS-ANCHOR-CAUSE
+                               WS-ANCHOR-CLMDT
+           MOVE ZERO       TO WS-ANCHOR-CLMNBR
+           OPEN I-O RESTCTL
+           MOVE 'MF36BR1' TO RC-JOBID
+           READ RESTCTL
+           IF WS-RESTCTL-STATUS = '00'
+              SET WS-RESTART-FOUND TO TRUE
+              MOVE RC-LAST-CAUSE     TO WS-ANCHOR-CAUSE
+              MOVE RC-LAST-CLAIMDATE TO WS-ANCHOR-CLMDT
+              MOVE RC-LAST-CLAIMNUMBER TO WS-ANCHOR-CLMNBR
+              MOVE RC-ROWS-DONE      TO WS-GRAND-COUNT
+              MOVE RC-CAUSE-TOTAL-PAID  TO WS-CAUSE-TOTAL-PAID
+              MOVE RC-CAUSE-TOTAL-VALUE TO WS-CAUSE-TOTAL-VALUE
+              MOVE RC-CAUSE-COUNT       TO WS-CAUSE-COUNT
+              MOVE RC-LAST-CAUSE        TO WS-PREV-CAUSE
+              MOVE 'N'                  TO WS-FIRST-ROW-SW
+           END-IF
+           IF WS-RESTART-FOUND
+              OPEN EXTEND RPTOUT
+           ELSE
+              OPEN OUTPUT RPTOUT
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE WS-RUN-MM TO RDL-MM
+           MOVE WS-RUN-DD TO RDL-DD
+           MOVE WS-RUN-YY TO RDL-YY
+           IF NOT WS-RESTART-FOUND
+              WRITE RPT-RECORD FROM WS-TITLE-LINE
+              WRITE RPT-RECORD FROM WS-RUNDATE-LINE
+              WRITE RPT-RECORD FROM WS-COL-HDR-LINE
+           END-IF
+            EXEC SQL
+                OPEN CSRREG
+            END-EXEC
+           .
+      ***-----------------------------------------------------------***
+      ***  FETCH THE NEXT CLAIM ROW                                  ***
+      ***-----------------------------------------------------------***
+       20000-FETCH-PARA.
+            EXEC SQL
+                FETCH CSRREG
+                 INTO :CLAIMS.CLAIMNUMBER, :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID, :CLAIMS.CVALUE, :CLAIMS.CAUSE,
+                      :CLAIMS.CLAIMSTATUS
+            END-EXEC
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  A CAUSE BREAK PRINTS THE SUBTOTAL FOR THE CAUSE JUST      ***
+      ***  FINISHED BEFORE THE FIRST DETAIL LINE OF THE NEW CAUSE.   ***
+      ***-----------------------------------------------------------***
+       30000-PROCESS-PARA.
+           IF NOT WS-FIRST-ROW AND CAUSE OF CLAIMS NOT = WS-PREV-CAUSE
+              PERFORM 30100-CAUSE-BREAK-PARA
+           END-IF
+           MOVE 'N'          TO WS-FIRST-ROW-SW
+           MOVE CAUSE OF CLAIMS TO WS-PREV-CAUSE
+           PERFORM 30200-PRINT-DETAIL-PARA
+           ADD PAID   OF CLAIMS TO WS-CAUSE-TOTAL-PAID
+                                    WS-GRAND-TOTAL-PAID
+           ADD CVALUE OF CLAIMS TO WS-CAUSE-TOTAL-VALUE
+                                    WS-GRAND-TOTAL-VALUE
+           ADD 1                TO WS-CAUSE-COUNT
+                                    WS-GRAND-COUNT
+           PERFORM 30300-CHECKPOINT-PARA
+           PERFORM 20000-FETCH-PARA
+           .
+       30100-CAUSE-BREAK-PARA.
+           MOVE WS-CAUSE-COUNT      TO WS-COUNT-EDIT
+           MOVE WS-CAUSE-TOTAL-PAID  TO WS-TOTAL-PAID-EDIT
+           MOVE WS-CAUSE-TOTAL-VALUE TO WS-TOTAL-VALUE-EDIT
+           MOVE WS-COUNT-EDIT       TO CSL-COUNT
+           MOVE WS-TOTAL-PAID-EDIT  TO CSL-PAID
+           MOVE WS-TOTAL-VALUE-EDIT TO CSL-VALUE
+           WRITE RPT-RECORD FROM WS-CAUSE-SUB-LINE
+           MOVE ZERO TO WS-CAUSE-TOTAL-PAID
+                        WS-CAUSE-TOTAL-VALUE
+                        WS-CAUSE-COUNT
+           .
+       30200-PRINT-DETAIL-PARA.
+           MOVE CLAIMNUMBER OF CLAIMS  TO WS-CLMNBR-EDIT
+           MOVE WS-CLMNBR-EDIT         TO DTL-CLMNBR
+           MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO DTL-CLMDATE
+           MOVE FUNCTION DISPLAY-OF(CAUSE)     TO WS-CAUSE-DISPLAY
+           MOVE WS-CAUSE-DISPLAY(1:30)         TO DTL-CAUSE
+           MOVE CLAIMSTATUS OF CLAIMS  TO DTL-STATUS
+           MOVE PAID   OF CLAIMS       TO WS-PAID-EDIT
+           MOVE WS-PAID-EDIT           TO DTL-PAID
+           MOVE CVALUE OF CLAIMS       TO WS-VALUE-EDIT
+           MOVE WS-VALUE-EDIT          TO DTL-VALUE
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE
+           .
+      ***-----------------------------------------------------------***
+      ***  EVERY WS-CKPT-INTERVAL ROWS, COMMIT THE UNIT OF WORK AND   ***
+      ***  SAVE THE LAST ROW WRITTEN AS THE RESTART POINT. A RERUN    ***
+      ***  AFTER AN ABEND PICKS UP PAST THIS POINT INSTEAD OF         ***
+      ***  REPROCESSING ROWS ALREADY REPORTED.                       ***
+      ***-----------------------------------------------------------***
+       30300-CHECKPOINT-PARA.
+           DIVIDE WS-GRAND-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = ZERO
+              EXEC SQL
+                  COMMIT
+              END-EXEC
+              MOVE 'MF36BR1'              TO RC-JOBID
+              MOVE WS-GRAND-COUNT         TO RC-ROWS-DONE
+              MOVE WS-CAUSE-DISPLAY       TO RC-LAST-CAUSE
+              MOVE DTL-CLMDATE            TO RC-LAST-CLAIMDATE
+              MOVE CLAIMNUMBER OF CLAIMS  TO RC-LAST-CLAIMNUMBER
+              MOVE WS-CAUSE-TOTAL-PAID    TO RC-CAUSE-TOTAL-PAID
+              MOVE WS-CAUSE-TOTAL-VALUE   TO RC-CAUSE-TOTAL-VALUE
+              MOVE WS-CAUSE-COUNT         TO RC-CAUSE-COUNT
+              IF WS-RESTART-FOUND
+                 REWRITE RC-RECORD
+              ELSE
+                 WRITE RC-RECORD
+                 SET WS-RESTART-FOUND TO TRUE
+              END-IF
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  FINAL CAUSE SUBTOTAL PLUS THE RUN'S GRAND TOTAL           ***
+      ***-----------------------------------------------------------***
+       40000-WRAP-UP-PARA.
+           IF NOT WS-FIRST-ROW
+              PERFORM 30100-CAUSE-BREAK-PARA
+           END-IF
+           MOVE WS-GRAND-COUNT       TO WS-COUNT-EDIT
+           MOVE WS-GRAND-TOTAL-PAID  TO WS-TOTAL-PAID-EDIT
+           MOVE WS-GRAND-TOTAL-VALUE TO WS-TOTAL-VALUE-EDIT
+           MOVE WS-COUNT-EDIT        TO GDL-COUNT
+           MOVE WS-TOTAL-PAID-EDIT   TO GDL-PAID
+           MOVE WS-TOTAL-VALUE-EDIT  TO GDL-VALUE
+           WRITE RPT-RECORD FROM WS-GRAND-LINE
+           IF WS-RESTART-FOUND
+              MOVE 'MF36BR1' TO RC-JOBID
+              DELETE RESTCTL
+           END-IF
+            EXEC SQL
+                COMMIT
+            END-EXEC
+            EXEC SQL
+                CLOSE CSRREG
+            END-EXEC
+           .
+      ***-----------------------------------------------------------***
+      ***  CLOSE THE REPORT FILE AND END THE RUN                    ***
+      ***-----------------------------------------------------------***
+       50000-EXIT-PARA.
+           CLOSE RPTOUT
+           CLOSE RESTCTL
+           STOP RUN.
+      ***-----------------------------------------------------------***
