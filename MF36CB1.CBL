@@ -0,0 +1,95 @@
+******************************************************************
+      ***                 MF89CB1 : FRONT END PROGRAM                ***
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF36CB1.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY MF36CP1.
+           COPY DFHAID.
+       01 WS-ERROR-FLAG             PIC X(01) VALUE SPACES.
+          88 ERROR-FLAG-YES                   VALUE 'Y'.
+          88 ERROR-FLAG-NO                    VALUE 'N'.
+       01 WS-OPID                   PIC X(08).
+       01 WS-PFKEY                  PIC X(02).
+          88 WS-PFKEY-PF7                    VALUE '07'.
+          88 WS-PFKEY-PF8                    VALUE '08'.
+       PROCEDURE DIVISION.
+      ***-----------------------------------------------------------***
+      ***  MAIN PROCEDURE                                           ***
+      ***-----------------------------------------------------------***
+       00000-MAINLINE.
+            PERFORM 10000-INITIALIZE.
+            PERFORM 20000-SEND-MAP.
+            PERFORM 30000-RECEIVE-MAP.
+            PERFORM 35000-SET-PFKEY-PARA.
+            PERFORM 40000-MAIN-PROCESS.
+            PERFORM 50000-EXIT.
+      ***-----------------------------------------------------------***
+      ***  INITI  PROCEDURE                                         ***
+      ***-----------------------------------------------------------***
+       10000-INITIALIZE.
+           MOVE LOW-VALUES TO MF36BMSI
+           MOVE LOW-VALUES TO MF36BMSO.
+      ***-----------------------------------------------------------***
+      ***  PROCEDURE TO SEND MAP                                    ***
+      ***-----------------------------------------------------------***
+       20000-SEND-MAP.
+             EXEC CICS SEND
+                  MAP('MF36BMS')
+                  MAPSET('MF36BMS')
+                  FROM(MF36BMSO)
+                  ERASE
+             END-EXEC.
+      ***-----------------------------------------------------------***
+      ***  PROCEDURE TO RECEIVE  MAP                                ***
+      ***-----------------------------------------------------------***
+       30000-RECEIVE-MAP.
+             EXEC CICS RECEIVE
+                  MAP('MF36BMS')
+                  MAPSET('MF36BMS')
+                  INTO(MF36BMSI)
+             END-EXEC.
+      ***-----------------------------------------------------------***
+      ***  TRANSLATE THE AID KEY THE OPERATOR PRESSED INTO WS-PFKEY  ***
+      ***  SO THE BROWSE PARAGRAPHS IN MF36CB3 KNOW WHICH WAY TO     ***
+      ***  PAGE (PF7 = BACKWARD, PF8 = FORWARD). THIS IS A DERIVED   ***
+      ***  VALUE, NOT PART OF THE RECEIVE-MAP AREA, SO IT IS KEPT IN ***
+      ***  WORKING-STORAGE AND PASSED TO MF36CB3 AS A PARAMETER,     ***
+      ***  THE SAME WAY WS-OPID IS.                                  ***
+      ***-----------------------------------------------------------***
+       35000-SET-PFKEY-PARA.
+            EVALUATE TRUE
+              WHEN EIBAID = DFHPF7
+                MOVE '07'   TO WS-PFKEY
+              WHEN EIBAID = DFHPF8
+                MOVE '08'   TO WS-PFKEY
+              WHEN OTHER
+                MOVE SPACES TO WS-PFKEY
+            END-EVALUATE.
+      ***-----------------------------------------------------------***
+      ***  MAIN PROCESSING OF THE PROGRAM                           ***
+      ***-----------------------------------------------------------***
+       40000-MAIN-PROCESS.
+            CALL 'MF36CB2'  USING MF36BMSI
+                                  MF36BMSO
+                                  WS-ERROR-FLAG
+            IF ERROR-FLAG-YES
+               CONTINUE
+            ELSE
+               MOVE EIBOPID TO WS-OPID
+               CALL 'MF36CB3'  USING MF36BMSI
+                                     MF36BMSO
+                                     WS-OPID
+                                     WS-PFKEY
+            END-IF
+            PERFORM 20000-SEND-MAP.
+      ***-----------------------------------------------------------***
+      ***  END OF THE PROGRAM - END PROCEDURE                       ***
+      ***-----------------------------------------------------------***
+       50000-EXIT.
+             EXEC CICS RETURN
+                  TRANSID('MF36')
+             END-EXEC.
+      ***-----------------------------------------------------------***
\ No newline at end of file
