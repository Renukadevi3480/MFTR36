@@ -0,0 +1,222 @@
+******************************************************************
+      ***          MF36BR2 : REINSURANCE/ADJUSTER FEED EXTRACT        ***
+      ***  READS MFTR36.CLAIMS ORDERED BY CLAIMNUMBER AND WRITES ONE  ***
+      ***  FIXED-FORMAT RECORD PER CLAIM TO EXTOUT FOR THE NIGHTLY    ***
+      ***  DOWNSTREAM ADJUSTER/REINSURANCE FEED. AN OPTIONAL PARM     ***
+      ***  LIMITS THE RUN TO A SINGLE CLAIMDATE'S ACTIVITY.           ***
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF36BR2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTOUT ASSIGN TO EXTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTCTL ASSIGN TO RESTCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-JOBID
+               FILE STATUS IS WS-RESTCTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTOUT
+           RECORDING MODE IS F.
+       01  EXT-RECORD                  PIC X(86).
+       FD  RESTCTL.
+           COPY MF36CP5.
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW                PIC X(01) VALUE 'N'.
+          88 WS-EOF-YES                      VALUE 'Y'.
+       01 WS-EXTRACT-COUNT         PIC S9(7)  COMP-3 VALUE ZERO.
+       01 WS-COUNT-EDIT            PIC ZZZ,ZZ9.
+       01 WS-RESTCTL-STATUS        PIC X(02).
+       01 WS-RESTART-FOUND-SW      PIC X(01) VALUE 'N'.
+          88 WS-RESTART-FOUND                VALUE 'Y'.
+       01 WS-CKPT-INTERVAL         PIC S9(9) COMP VALUE 100.
+       01 WS-CKPT-QUOT             PIC S9(9) COMP.
+       01 WS-CKPT-REM              PIC S9(9) COMP.
+       01 WS-ANCHOR-CLMNBR         PIC S9(9) COMP VALUE ZERO.
+       01 WS-FILTER-DATE           PIC X(10) VALUE SPACES.
+       01 WS-FILTER-SW             PIC X(01) VALUE 'N'.
+          88 WS-FILTER-YES                   VALUE 'Y'.
+       01 WS-FEED-LINE.
+           05 FDL-CLAIMNUMBER      PIC 9(09).
+           05 FDL-CLAIMDATE        PIC X(10).
+           05 FDL-PAID             PIC S9(09).
+           05 FDL-CVALUE           PIC S9(09).
+           05 FDL-RESERVE          PIC S9(09).
+           05 FDL-CAUSE            PIC X(30).
+           05 FDL-CLAIMSTATUS      PIC X(01).
+           05 FDL-POLICYNUMBER     PIC 9(09).
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP2
+           END-EXEC.
+           EXEC SQL
+               DECLARE CSREXT CURSOR WITH HOLD FOR
+                   SELECT CLAIMNUMBER, CLAIMDATE, PAID, CVALUE,
+                          CAUSE, CLAIMSTATUS, POLICYNUMBER
+                     FROM MFTR36.CLAIMS
+                    WHERE CLAIMNUMBER > :WS-ANCHOR-CLMNBR
+                    ORDER BY CLAIMNUMBER
+           END-EXEC.
+           EXEC SQL
+               DECLARE CSREXTD CURSOR WITH HOLD FOR
+                   SELECT CLAIMNUMBER, CLAIMDATE, PAID, CVALUE,
+                          CAUSE, CLAIMSTATUS, POLICYNUMBER
+                     FROM MFTR36.CLAIMS
+                    WHERE CLAIMDATE = :WS-FILTER-DATE
+                      AND CLAIMNUMBER > :WS-ANCHOR-CLMNBR
+                    ORDER BY CLAIMNUMBER
+           END-EXEC.
+       LINKAGE SECTION.
+       01  LK-PARM-FIELD.
+           05  LK-PARM-LEN         PIC S9(04) COMP.
+           05  LK-PARM-DATE        PIC X(10).
+      ***-----------------------------------------------------------***
+      ***  AN OPTIONAL JCL PARM OF A SINGLE CLAIMDATE (YYYY-MM-DD)   ***
+      ***  LIMITS THE FEED TO JUST THAT DAY'S ACTIVITY, FOR THE      ***
+      ***  NIGHTLY RUN - LEAVING THE PARM OFF EXTRACTS EVERY CLAIM   ***
+      ***  ON FILE, THE SAME AS BEFORE THIS OPTION EXISTED.          ***
+      ***-----------------------------------------------------------***
+       PROCEDURE DIVISION USING LK-PARM-FIELD.
+      ***-----------------------------------------------------------***
+      ***  MAIN PROCEDURE                                            ***
+      ***-----------------------------------------------------------***
+       00000-MAINLINE.
+           PERFORM 10000-INITIALIZE-PARA
+           PERFORM 20000-FETCH-PARA
+           PERFORM 30000-PROCESS-PARA UNTIL WS-EOF-YES
+           PERFORM 40000-WRAP-UP-PARA
+           PERFORM 50000-EXIT-PARA.
+      ***-----------------------------------------------------------***
+      ***  READ ANY RESTART CHECKPOINT LEFT BY A PRIOR RUN THAT DID   ***
+      ***  NOT COMPLETE BEFORE THE FEED FILE IS OPENED - A RESTART    ***
+      ***  RUN MUST OPEN EXTEND SO CLAIMS THE PRIOR RUN ALREADY       ***
+      ***  EXTRACTED ARE KEPT ON THE FILE, NOT TRUNCATED AND SENT     ***
+      ***  TWICE. THEN OPEN THE CURSOR ANCHORED PAST THE LAST         ***
+      ***  CLAIMNUMBER THAT RUN COMMITTED.                            ***
+      ***-----------------------------------------------------------***
+       10000-INITIALIZE-PARA.
+           IF LK-PARM-LEN > ZERO
+              MOVE LK-PARM-DATE TO WS-FILTER-DATE
+              SET WS-FILTER-YES TO TRUE
+           END-IF
+           OPEN I-O RESTCTL
+           MOVE 'MF36BR2' TO RC-JOBID
+           READ RESTCTL
+           IF WS-RESTCTL-STATUS = '00'
+              SET WS-RESTART-FOUND TO TRUE
+              MOVE RC-LAST-CLAIMNUMBER TO WS-ANCHOR-CLMNBR
+              MOVE RC-ROWS-DONE        TO WS-EXTRACT-COUNT
+           END-IF
+           IF WS-RESTART-FOUND
+              OPEN EXTEND EXTOUT
+           ELSE
+              OPEN OUTPUT EXTOUT
+           END-IF
+           IF WS-FILTER-YES
+               EXEC SQL
+                   OPEN CSREXTD
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   OPEN CSREXT
+               END-EXEC
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  FETCH THE NEXT CLAIM ROW                                  ***
+      ***-----------------------------------------------------------***
+       20000-FETCH-PARA.
+           IF WS-FILTER-YES
+               EXEC SQL
+                   FETCH CSREXTD
+                    INTO :CLAIMS.CLAIMNUMBER, :CLAIMS.CLAIMDATE,
+                         :CLAIMS.PAID, :CLAIMS.CVALUE, :CLAIMS.CAUSE,
+                         :CLAIMS.CLAIMSTATUS, :CLAIMS.POLICYNUMBER
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   FETCH CSREXT
+                    INTO :CLAIMS.CLAIMNUMBER, :CLAIMS.CLAIMDATE,
+                         :CLAIMS.PAID, :CLAIMS.CVALUE, :CLAIMS.CAUSE,
+                         :CLAIMS.CLAIMSTATUS, :CLAIMS.POLICYNUMBER
+               END-EXEC
+           END-IF
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  BUILD AND WRITE ONE FEED RECORD FOR THE CURRENT CLAIM     ***
+      ***-----------------------------------------------------------***
+       30000-PROCESS-PARA.
+           MOVE CLAIMNUMBER OF CLAIMS  TO FDL-CLAIMNUMBER
+           MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO FDL-CLAIMDATE
+           MOVE PAID   OF CLAIMS       TO FDL-PAID
+           MOVE CVALUE OF CLAIMS       TO FDL-CVALUE
+           COMPUTE FDL-RESERVE = CVALUE OF CLAIMS - PAID OF CLAIMS
+           MOVE FUNCTION DISPLAY-OF(CAUSE)(1:30) TO FDL-CAUSE
+           MOVE CLAIMSTATUS  OF CLAIMS TO FDL-CLAIMSTATUS
+           MOVE POLICYNUMBER OF CLAIMS TO FDL-POLICYNUMBER
+           WRITE EXT-RECORD FROM WS-FEED-LINE
+           ADD 1 TO WS-EXTRACT-COUNT
+           PERFORM 30100-CHECKPOINT-PARA
+           PERFORM 20000-FETCH-PARA
+           .
+      ***-----------------------------------------------------------***
+      ***  EVERY WS-CKPT-INTERVAL ROWS, COMMIT THE UNIT OF WORK AND   ***
+      ***  SAVE THE LAST CLAIMNUMBER WRITTEN AS THE RESTART POINT.    ***
+      ***-----------------------------------------------------------***
+       30100-CHECKPOINT-PARA.
+           DIVIDE WS-EXTRACT-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = ZERO
+              EXEC SQL
+                  COMMIT
+              END-EXEC
+              MOVE 'MF36BR2'             TO RC-JOBID
+              MOVE WS-EXTRACT-COUNT      TO RC-ROWS-DONE
+              MOVE CLAIMNUMBER OF CLAIMS TO RC-LAST-CLAIMNUMBER
+              IF WS-RESTART-FOUND
+                 REWRITE RC-RECORD
+              ELSE
+                 WRITE RC-RECORD
+                 SET WS-RESTART-FOUND TO TRUE
+              END-IF
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  CLOSE THE CURSOR - THE RECORD COUNT IS FOR THE JOB LOG    ***
+      ***-----------------------------------------------------------***
+       40000-WRAP-UP-PARA.
+           MOVE WS-EXTRACT-COUNT TO WS-COUNT-EDIT
+           DISPLAY 'MF36BR2 - CLAIMS EXTRACTED: ' WS-COUNT-EDIT
+           IF WS-RESTART-FOUND
+              MOVE 'MF36BR2' TO RC-JOBID
+              DELETE RESTCTL
+           END-IF
+            EXEC SQL
+                COMMIT
+            END-EXEC
+           IF WS-FILTER-YES
+               EXEC SQL
+                   CLOSE CSREXTD
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   CLOSE CSREXT
+               END-EXEC
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  CLOSE THE FEED FILE AND END THE RUN                      ***
+      ***-----------------------------------------------------------***
+       50000-EXIT-PARA.
+           CLOSE EXTOUT
+           CLOSE RESTCTL
+           STOP RUN.
+      ***-----------------------------------------------------------***
