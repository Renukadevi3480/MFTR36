@@ -1,69 +1,150 @@
-******************************************************************
-      ***                 MF89CB1 : FRONT END PROGRAM                ***
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MF36CB1.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           COPY MF36CP1.
-       01 WS-ERROR-FLAG             PIC X(01) VALUE SPACES.
-          88 ERROR-FLAG-YES                   VALUE 'Y'.
-          88 ERROR-FLAG-NO                    VALUE 'N'.
-       PROCEDURE DIVISION.
-      ***-----------------------------------------------------------***
-      ***  MAIN PROCEDURE                                           ***
-      ***-----------------------------------------------------------***
-       00000-MAINLINE.
-            PERFORM 10000-INITIALIZE.
-            PERFORM 20000-SEND-MAP.
-            PERFORM 30000-RECEIVE-MAP.
-            PERFORM 40000-MAIN-PROCESS.
-            PERFORM 50000-EXIT.
-      ***-----------------------------------------------------------***
-      ***  INITI  PROCEDURE                                         ***
-      ***-----------------------------------------------------------***
-       10000-INITIALIZE.
-           MOVE LOW-VALUES TO MF89BMSI
-           MOVE LOW-VALUES TO MF89BMSO.
-      ***-----------------------------------------------------------***
-      ***  PROCEDURE TO SEND MAP                                    ***
-      ***-----------------------------------------------------------***
-       20000-SEND-MAP.
-             EXEC CICS SEND
-                  MAP('MF36BMS')
-                  MAPSET('MF36BMS')
-                  FROM(MF36BMSO)
-                  ERASE
-             END-EXEC.
-      ***-----------------------------------------------------------***
-      ***  PROCEDURE TO RECEIVE  MAP                                ***
-      ***-----------------------------------------------------------***
-       30000-RECEIVE-MAP.
-             EXEC CICS RECEIVE
-                  MAP('MF36BMS')
-                  MAPSET('MF36BMS')
-                  INTO(MF36BMSI)
-             END-EXEC.
-      ***-----------------------------------------------------------***
-      ***  MAIN PROCESSING OF THE PROGRAM                           ***
-      ***-----------------------------------------------------------***
-       40000-MAIN-PROCESS.
-            CALL 'MF36CB2'  USING MF36BMSI
-                                  MF36BMSO
-                                  WS-ERROR-FLAG
-            IF ERROR-FLAG-YES
-               CONTINUE
-            ELSE
-               CALL 'MF36CB3'  USING MF36BMSI
-                                     MF36BMSO
-            END-IF
-            PERFORM 20000-SEND-MAP.
-      ***-----------------------------------------------------------***
-      ***  END OF THE PROGRAM - END PROCEDURE                       ***
-      ***-----------------------------------------------------------***
-       50000-EXIT.
-             EXEC CICS RETURN
-                  TRANSID('MF36')
-             END-EXEC.
-      ***-----------------------------------------------------------***
\ No newline at end of file
+******************************************************************
+      ***             MF36CB2 : SCREEN EDIT/VALIDATION PROGRAM        ***
+      ***  CALLED BY MF36CB1 BEFORE MF36CB3 TO EDIT THE FIELDS FOR    ***
+      ***  THE OPTION BEING PERFORMED, SETTING A SPECIFIC MESSAGE IN  ***
+      ***  MSGO AND WS-ERROR-FLAG TO 'Y' ON THE FIRST FAILURE FOUND.  ***
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF36CB2.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CLMDT-YYYY            PIC 9(04).
+       01 WS-CLMDT-MM              PIC 9(02).
+       01 WS-CLMDT-DD              PIC 9(02).
+       01 WS-CLMDT-8               PIC 9(08).
+       01 WS-TODAY-8               PIC 9(08).
+       01 WS-MAXDAY-THIS           PIC 9(02).
+       01 WS-DIVQUOT               PIC 9(06).
+       01 WS-REM4                  PIC 9(02).
+       01 WS-REM100                PIC 9(02).
+       01 WS-REM400                PIC 9(03).
+       01 WS-MAXDAY-TBL.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 28.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 30.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 30.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 30.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 30.
+           05 FILLER                PIC 9(02) VALUE 31.
+       01 WS-MAXDAY-TBL-R REDEFINES WS-MAXDAY-TBL.
+           05 WS-MAXDAY             PIC 9(02) OCCURS 12 TIMES.
+       LINKAGE SECTION.
+           COPY MF36CP1.
+       01 WS-ERROR-FLAG             PIC X(01).
+          88 ERROR-FLAG-YES                   VALUE 'Y'.
+          88 ERROR-FLAG-NO                    VALUE 'N'.
+       PROCEDURE DIVISION USING MF36BMSI
+                                MF36BMSO
+                                WS-ERROR-FLAG.
+      ***-----------------------------------------------------------***
+      ***  MAIN PROCEDURE - ONLY OPTION '2' (INSERT/UPDATE) NEEDS    ***
+      ***  THE FULL FIELD EDIT, INQUIRY AND WITHDRAW ONLY NEED A     ***
+      ***  CLAIM NUMBER TO LOOK UP, AND BROWSE MAY START WITH NO     ***
+      ***  CLAIM NUMBER AT ALL.                                      ***
+      ***-----------------------------------------------------------***
+       00000-MAINLINE.
+           MOVE 'N' TO WS-ERROR-FLAG
+           EVALUATE OPTIONI
+             WHEN '1'
+               PERFORM 10000-EDIT-CLMNBR-PARA
+             WHEN '2'
+               PERFORM 10000-EDIT-CLMNBR-PARA
+               IF ERROR-FLAG-NO
+                  PERFORM 20000-EDIT-CLMDT-PARA
+               END-IF
+               IF ERROR-FLAG-NO
+                  PERFORM 30000-EDIT-VALUE-PARA
+               END-IF
+             WHEN '4'
+               PERFORM 10000-EDIT-CLMNBR-PARA
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+           GOBACK.
+      ***-----------------------------------------------------------***
+      ***  CLMNBRI MUST BE NUMERIC AND NON-ZERO                     ***
+      ***-----------------------------------------------------------***
+       10000-EDIT-CLMNBR-PARA.
+           IF CLMNBRI(4:7) NOT NUMERIC
+              MOVE 'CLAIM NUMBER MUST BE NUMERIC'      TO MSGO
+              MOVE 'Y'                                 TO WS-ERROR-FLAG
+           ELSE
+              IF CLMNBRI(4:7) = ZERO
+                 MOVE 'CLAIM NUMBER MUST NOT BE ZERO'  TO MSGO
+                 MOVE 'Y'                              TO WS-ERROR-FLAG
+              END-IF
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  CLMDTI MUST BE A REAL CALENDAR DATE (YYYY-MM-DD), NOT     ***
+      ***  AFTER TODAY - REJECTS THINGS LIKE THE 31ST OF FEBRUARY.   ***
+      ***-----------------------------------------------------------***
+       20000-EDIT-CLMDT-PARA.
+           IF CLMDTI(1:4) NOT NUMERIC
+              OR CLMDTI(6:2) NOT NUMERIC
+              OR CLMDTI(9:2) NOT NUMERIC
+              MOVE 'CLAIM DATE MUST BE NUMERIC YYYY-MM-DD' TO MSGO
+              MOVE 'Y'                                TO WS-ERROR-FLAG
+           ELSE
+              MOVE CLMDTI(1:4) TO WS-CLMDT-YYYY
+              MOVE CLMDTI(6:2) TO WS-CLMDT-MM
+              MOVE CLMDTI(9:2) TO WS-CLMDT-DD
+              PERFORM 20100-EDIT-CLMDT-RANGE-PARA
+           END-IF
+           .
+       20100-EDIT-CLMDT-RANGE-PARA.
+           IF WS-CLMDT-MM < 1 OR WS-CLMDT-MM > 12
+              MOVE 'CLAIM DATE MONTH MUST BE 01-12'    TO MSGO
+              MOVE 'Y'                                 TO WS-ERROR-FLAG
+           ELSE
+              MOVE WS-MAXDAY(WS-CLMDT-MM) TO WS-MAXDAY-THIS
+              DIVIDE WS-CLMDT-YYYY BY 4   GIVING WS-DIVQUOT
+                                          REMAINDER WS-REM4
+              DIVIDE WS-CLMDT-YYYY BY 100 GIVING WS-DIVQUOT
+                                          REMAINDER WS-REM100
+              DIVIDE WS-CLMDT-YYYY BY 400 GIVING WS-DIVQUOT
+                                          REMAINDER WS-REM400
+              IF WS-CLMDT-MM = 2 AND WS-REM4 = 0
+                 AND (WS-REM100 NOT = 0 OR WS-REM400 = 0)
+                 ADD 1 TO WS-MAXDAY-THIS
+              END-IF
+              IF WS-CLMDT-DD < 1 OR WS-CLMDT-DD > WS-MAXDAY-THIS
+                 MOVE 'CLAIM DATE DAY IS NOT VALID FOR THAT MONTH'
+                                                        TO MSGO
+                 MOVE 'Y'                               TO WS-ERROR-FLAG
+              ELSE
+                 PERFORM 20200-EDIT-CLMDT-FUTURE-PARA
+              END-IF
+           END-IF
+           .
+       20200-EDIT-CLMDT-FUTURE-PARA.
+           ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD
+           COMPUTE WS-CLMDT-8 = WS-CLMDT-YYYY * 10000
+                              + WS-CLMDT-MM   * 100
+                              + WS-CLMDT-DD
+           IF WS-CLMDT-8 > WS-TODAY-8
+              MOVE 'CLAIM DATE CANNOT BE IN THE FUTURE' TO MSGO
+              MOVE 'Y'                                  TO WS-ERROR-FLAG
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  VALUE1I (CVALUE) AND PAIDI MUST NOT BE NEGATIVE           ***
+      ***-----------------------------------------------------------***
+       30000-EDIT-VALUE-PARA.
+           IF VALUE1I < 0
+              MOVE 'CLAIM VALUE MUST NOT BE NEGATIVE'   TO MSGO
+              MOVE 'Y'                                  TO WS-ERROR-FLAG
+           ELSE
+              IF PAIDI < 0
+                 MOVE 'PAID AMOUNT MUST NOT BE NEGATIVE' TO MSGO
+                 MOVE 'Y'                           TO WS-ERROR-FLAG
+              END-IF
+           END-IF
+           .
+      ***-----------------------------------------------------------***
