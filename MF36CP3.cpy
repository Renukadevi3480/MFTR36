@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR36.POLICY)                                    *
+      *        LIBRARY(MFTR36.DCLGEN.COPYLIB(POLICY))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(POLICY)                                       *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR36.POLICY TABLE
+           ( POLICYNUMBER                   INTEGER NOT NULL,
+             HOLDERNAME                     VARCHAR(60),
+             COVLIMIT                       INTEGER
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR36.POLICY                      *
+      ******************************************************************
+       01  POLICY.
+      *    *************************************************************
+           10 POLICYNUMBER         PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 HOLDERNAME           PIC N(60) USAGE NATIONAL.
+      *    *************************************************************
+           10 COVLIMIT             PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IPOLICY.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 3 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
