@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR36.CLAIMCTL)                                   *
+      *        LIBRARY(MFTR36.DCLGEN.COPYLIB(CLAIMCTL))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(CLAIMCTL)                                     *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR36.CLAIMCTL TABLE
+           ( HIVALTHRESH                    INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR36.CLAIMCTL                    *
+      ******************************************************************
+       01  CLAIMCTL.
+      *    *************************************************************
+      *    SINGLE-ROW CONTROL TABLE. HIVALTHRESH IS THE CVALUE ABOVE    *
+      *    WHICH 20100-MAINTAIN-CLAIM-PARA REQUIRES SUPERVISOR SIGN-    *
+      *    OFF - KEPT HERE SO THE THRESHOLD CAN BE CHANGED WITHOUT A    *
+      *    RECOMPILE. WS-HIVALUE-THRESHOLD KEEPS THE COMPILED-IN VALUE  *
+      *    AS A FALLBACK IF THE ROW IS EVER MISSING.                    *
+      *    *************************************************************
+           10 HIVALTHRESH              PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICLAIMCTL.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 1 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 1       *
+      ******************************************************************
