@@ -0,0 +1,34 @@
+      ******************************************************************
+      *    MF36CP1 : SYMBOLIC MAP FOR MAPSET MF36BMS, MAP MF36BMS      *
+      ******************************************************************
+       01  MF36BMSI.
+           05  OPTIONI                 PIC X(01).
+           05  CLMNBRI                 PIC X(10).
+           05  CLMDTI                  PIC X(10).
+           05  PAIDI                   PIC S9(09).
+           05  VALUE1I                 PIC S9(09).
+           05  CAUSEI                  PIC X(10).
+           05  OBSERI                  PIC X(60).
+           05  CSTATI                  PIC X(01).
+               88  CSTATI-VALID            VALUES 'O' 'P' 'D' 'W'.
+           05  DUPI                    PIC X(01).
+               88  DUPI-CONFIRMED          VALUE 'Y'.
+           05  POLNBRI                 PIC S9(09).
+           05  SUPIDI                  PIC X(08).
+           05  WDRSNI                  PIC X(30).
+           05  CURRENCYI               PIC X(03).
+       01  MF36BMSO.
+           05  MSGO                    PIC X(79).
+           05  CLMNBRO                 PIC X(10).
+           05  CLMDTO                  PIC X(10).
+           05  PAIDO                   PIC S9(09).
+           05  VALUE1O                 PIC S9(09).
+           05  CAUSEO                  PIC X(10).
+           05  OBSERO                  PIC X(60).
+           05  CSTATO                  PIC X(01).
+           05  POLNBRO                 PIC S9(09).
+           05  HOLDERNMO               PIC X(60).
+           05  COVLIMO                 PIC S9(09).
+           05  RESERVEO                PIC S9(09).
+           05  CAUSEDESCO              PIC X(60).
+           05  CURRENCYO               PIC X(03).
