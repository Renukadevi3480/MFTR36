@@ -1,103 +1,704 @@
- ******************************************************************
-      ***             MF36CB3 : DATA INTERACTION PROGRAM             ***
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MF36CB3.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-CLMNBR                PIC S9(9).
-       01 WS-SQLCODE               PIC -9(03).
-           EXEC SQL
-               INCLUDE SQLCA
-           END-EXEC.
-           EXEC SQL
-               INCLUDE MF36CP2
-           END-EXEC.
-       LINKAGE SECTION.
-           COPY MF36CP1.
-       PROCEDURE DIVISION USING MF36BMSI
-                                MF36BMSO.
-      ***-----------------------------------------------------------***
-      ***  MAIN PROCEDURE                                           ***
-      ***-----------------------------------------------------------***
-       00000-MAINLINE.
-           EVALUATE OPTIONI
-             WHEN '1'
-               PERFORM 10000-INQUIRY-PARA
-             WHEN '2'
-               PERFORM 20000-UPDATE-PARA
-           END-EVALUATE
-           GOBACK.
-      ***-----------------------------------------------------------***
-      ***  INQUIRY OPTION                                           ***
-      ***-----------------------------------------------------------***
-       10000-INQUIRY-PARA.
-           MOVE CLMNBRI(4:7) TO WS-CLMNBR
-           MOVE WS-CLMNBR    TO CLAIMNUMBER OF CLAIMS
-            EXEC SQL
-                SELECT  CLAIMDATE,
-                        PAID,
-                        CVALUE,
-                        CAUSE,
-                        OBSERVATIONS
-                INTO   :CLAIMS.CLAIMDATE,
-                       :CLAIMS.PAID,
-                       :CLAIMS.CVALUE,
-                       :CLAIMS.CAUSE,
-                       :CLAIMS.OBSERVATIONS
-                FROM   MFTR36.CLAIMS
-                WHERE  CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
-            END-EXEC.
-             EVALUATE SQLCODE
-               WHEN 0
-                 MOVE FUNCTION DISPLAY-OF(CLAIMDATE)    TO CLMDTO
-                 MOVE FUNCTION DISPLAY-OF(CAUSE)        TO CAUSEO
-                 MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO OBSERO
-                 MOVE PAID   OF CLAIMS                  TO PAIDO
-                 MOVE CVALUE  OF CLAIMS                 TO VALUE1O
-               WHEN 100
-                 MOVE 'CLAIM NOT FOUND'                 TO MSGO
-               WHEN OTHER
-                 MOVE SQLCODE                           TO WS-SQLCODE
-                 STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
-                 DELIMITED BY SIZE INTO MSGO
-                 END-STRING
-             END-EVALUATE
-             .
-      ***-----------------------------------------------------------***
-      ***  UPDATE  OPTION                                           ***
-      ***-----------------------------------------------------------***
-       20000-UPDATE-PARA.
-           MOVE CLMNBRI(4:7) TO WS-CLMNBR
-           MOVE WS-CLMNBR    TO CLAIMNUMBER OF CLAIMS
-           MOVE CLMDTI       TO CLAIMDATE
-           MOVE PAIDI        TO PAID   OF CLAIMS
-           MOVE VALUE1I      TO CVALUE  OF CLAIMS
-           MOVE CAUSEI       TO CAUSE
-           MOVE OBSERI       TO OBSERVATIONS
-            EXEC SQL
-                INSERT  INTO MFTR36.CLAIMS
-                       (CLAIMNUMBER,
-                        CLAIMDATE,
-                        PAID,
-                        CVALUE,
-                        CAUSE,
-                        OBSERVATIONS)
-                VALUES (:CLAIMS.CLAIMNUMBER,
-                        :CLAIMS.CLAIMDATE,
-                        :CLAIMS.PAID,
-                        :CLAIMS.CVALUE,
-                        :CLAIMS.CAUSE,
-                        :CLAIMS.OBSERVATIONS)
-            END-EXEC
-            EVALUATE SQLCODE
-               WHEN 0
-                  MOVE 'CLAIM ADDED SUCCESSFULLY' TO MSGO
-               WHEN -803
-                  MOVE 'DUPLICATE INSERT FAILED'  TO MSGO
-               WHEN OTHER
-                  MOVE 'SQL ERROR IN INSERT'      TO MSGO
-            END-EVALUATE
-            .
-      ***----------------------------------------------------------
+ ******************************************************************
+      ***             MF36CB3 : DATA INTERACTION PROGRAM             ***
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF36CB3.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CLMNBR                PIC S9(9).
+       01 WS-SQLCODE               PIC -9(03).
+       01 WS-BR-CLMNBR             PIC 9(07).
+       01 WS-DUP-COUNT             PIC S9(4) COMP.
+       01 WS-CAUSE-FILTER          PIC N(40)  USAGE NATIONAL.
+       01 WS-ANCHOR-CLMDT          PIC N(10)  USAGE NATIONAL.
+       01 WS-HIVALUE-THRESHOLD     PIC S9(9) COMP VALUE 50000.
+       01 WS-AUDIT-ACTION          PIC X(01).
+       01 WS-AUDIT-OPID            PIC X(08).
+       01 WS-CAUSE-VALID-SW        PIC X(01) VALUE 'Y'.
+          88 WS-CAUSE-VALID                  VALUE 'Y'.
+          88 WS-CAUSE-INVALID                VALUE 'N'.
+       01 WS-CAUSE-CHECK           PIC N(10)  USAGE NATIONAL.
+       01 WS-CAUSE-CHECK-COUNT     PIC S9(4) COMP.
+       01 WS-WDRAWN-TS             PIC X(26).
+       01 WS-ERR-PARAID            PIC X(30).
+       01 WS-ERR-SQLCODE           PIC S9(9) COMP.
+       01 WS-SUPER-VALID-SW        PIC X(01) VALUE 'Y'.
+          88 WS-SUPER-VALID                  VALUE 'Y'.
+          88 WS-SUPER-INVALID                VALUE 'N'.
+       01 WS-SUPER-CHECK-COUNT     PIC S9(4) COMP.
+       01 WS-HOME-CURRENCY         PIC X(03) VALUE 'USD'.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP2
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP3
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP4
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP6
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP7
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP8
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF36CP9
+           END-EXEC.
+       LINKAGE SECTION.
+           COPY MF36CP1.
+       01 WS-OPID                  PIC X(08).
+       01 WS-PFKEY                 PIC X(02).
+          88 WS-PFKEY-PF7                    VALUE '07'.
+          88 WS-PFKEY-PF8                    VALUE '08'.
+       PROCEDURE DIVISION USING MF36BMSI
+                                MF36BMSO
+                                WS-OPID
+                                WS-PFKEY.
+      ***-----------------------------------------------------------***
+      ***  MAIN PROCEDURE                                           ***
+      ***-----------------------------------------------------------***
+       00000-MAINLINE.
+           EVALUATE OPTIONI
+             WHEN '1'
+               PERFORM 10000-INQUIRY-PARA
+             WHEN '2'
+               PERFORM 20000-UPDATE-PARA
+             WHEN '3'
+               PERFORM 30000-BROWSE-PARA
+             WHEN '4'
+               PERFORM 40000-WITHDRAW-PARA
+           END-EVALUATE
+           GOBACK.
+      ***-----------------------------------------------------------***
+      ***  INQUIRY OPTION                                           ***
+      ***-----------------------------------------------------------***
+       10000-INQUIRY-PARA.
+           MOVE CLMNBRI(4:7) TO WS-CLMNBR
+           MOVE WS-CLMNBR    TO CLAIMNUMBER OF CLAIMS
+            EXEC SQL
+                SELECT  CLAIMDATE,
+                        PAID,
+                        CVALUE,
+                        CAUSE,
+                        OBSERVATIONS,
+                        CLAIMSTATUS,
+                        POLICYNUMBER,
+                        CURRENCYCODE
+                INTO   :CLAIMS.CLAIMDATE,
+                       :CLAIMS.PAID,
+                       :CLAIMS.CVALUE,
+                       :CLAIMS.CAUSE,
+                       :CLAIMS.OBSERVATIONS,
+                       :CLAIMS.CLAIMSTATUS,
+                       :CLAIMS.POLICYNUMBER,
+                       :CLAIMS.CURRENCYCODE
+                FROM   MFTR36.CLAIMS
+                WHERE  CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+            END-EXEC.
+             EVALUATE SQLCODE
+               WHEN 0
+                 MOVE FUNCTION DISPLAY-OF(CLAIMDATE OF CLAIMS) TO CLMDTO
+                 MOVE FUNCTION DISPLAY-OF(CAUSE OF CLAIMS)     TO CAUSEO
+                 MOVE FUNCTION DISPLAY-OF(OBSERVATIONS OF CLAIMS) TO OBSERO
+                 MOVE PAID   OF CLAIMS                  TO PAIDO
+                 MOVE CVALUE  OF CLAIMS                 TO VALUE1O
+                 MOVE CLAIMSTATUS OF CLAIMS              TO CSTATO
+                 MOVE POLICYNUMBER OF CLAIMS             TO POLNBRO
+                 MOVE CURRENCYCODE OF CLAIMS             TO CURRENCYO
+                 COMPUTE RESERVEO = CVALUE OF CLAIMS - PAID OF CLAIMS
+                 PERFORM 10050-POLICY-LOOKUP-PARA
+                 PERFORM 10060-CAUSE-DESC-LOOKUP-PARA
+               WHEN 100
+                 MOVE 'CLAIM NOT FOUND'                 TO MSGO
+               WHEN OTHER
+                 MOVE SQLCODE                           TO WS-SQLCODE
+                 MOVE '10000-INQUIRY-FETCH'             TO WS-ERR-PARAID
+                 PERFORM 90000-LOG-SQL-ERROR-PARA
+                 STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
+                 ' - SEE ERROR LOG' DELIMITED BY SIZE INTO MSGO
+                 END-STRING
+             END-EVALUATE
+             .
+      ***-----------------------------------------------------------***
+      ***  IF THE CLAIM IS LINKED TO A POLICY, SHOW THE POLICYHOLDER  ***
+      ***  NAME AND COVERAGE LIMIT ALONGSIDE THE CLAIM. A ZERO        ***
+      ***  POLICYNUMBER MEANS NO POLICY HAS BEEN LINKED YET.          ***
+      ***-----------------------------------------------------------***
+       10050-POLICY-LOOKUP-PARA.
+           IF POLICYNUMBER OF CLAIMS = ZERO
+              MOVE SPACES TO HOLDERNMO
+              MOVE ZERO   TO COVLIMO
+           ELSE
+               EXEC SQL
+                   SELECT  HOLDERNAME,
+                           COVLIMIT
+                   INTO   :POLICY.HOLDERNAME,
+                          :POLICY.COVLIMIT
+                   FROM   MFTR36.POLICY
+                   WHERE  POLICYNUMBER = :CLAIMS.POLICYNUMBER
+               END-EXEC
+               EVALUATE SQLCODE
+                 WHEN 0
+                   MOVE FUNCTION DISPLAY-OF(HOLDERNAME) TO HOLDERNMO
+                   MOVE COVLIMIT OF POLICY               TO COVLIMO
+                 WHEN 100
+                   MOVE SPACES TO HOLDERNMO
+                   MOVE ZERO   TO COVLIMO
+                   MOVE 'POLICY NOT ON FILE FOR THIS CLAIM' TO MSGO
+                 WHEN OTHER
+                   MOVE SPACES TO HOLDERNMO
+                   MOVE ZERO   TO COVLIMO
+                   MOVE '10050-POLICY-LOOKUP'    TO WS-ERR-PARAID
+                   PERFORM 90000-LOG-SQL-ERROR-PARA
+               END-EVALUATE
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  LOOK UP THE DESCRIPTION FOR THE CLAIM'S CAUSE CODE ON      ***
+      ***  MFTR36.CAUSECODE TO SHOW ALONGSIDE THE CODE ON INQUIRY.    ***
+      ***-----------------------------------------------------------***
+       10060-CAUSE-DESC-LOOKUP-PARA.
+            EXEC SQL
+                SELECT DESCRIPTION
+                  INTO :CAUSECODE.DESCRIPTION
+                  FROM MFTR36.CAUSECODE
+                 WHERE CCODE = :CLAIMS.CAUSE
+            END-EXEC
+            EVALUATE SQLCODE
+              WHEN 0
+                MOVE FUNCTION DISPLAY-OF(DESCRIPTION OF CAUSECODE)
+                                                        TO CAUSEDESCO
+              WHEN 100
+                MOVE SPACES TO CAUSEDESCO
+              WHEN OTHER
+                MOVE SPACES TO CAUSEDESCO
+                MOVE '10060-CAUSE-DESC-LOOKUP' TO WS-ERR-PARAID
+                PERFORM 90000-LOG-SQL-ERROR-PARA
+            END-EVALUATE
+           .
+      ***-----------------------------------------------------------***
+      ***  UPDATE  OPTION                                           ***
+      ***  CSTATI MUST BE A VALID STATUS CODE (O/P/D/W) AND CAUSEI   ***
+      ***  MUST BE ON THE MFTR36.CAUSECODE REFERENCE TABLE BEFORE    ***
+      ***  ANY MAINTENANCE IS ALLOWED. THE UPDATE IS TRIED FIRST SO  ***
+      ***  AN EXISTING CLAIMNUMBER IS MAINTAINED IN PLACE; ONLY WHEN ***
+      ***  NO ROW IS FOUND (SQLCODE 100) DOES IT FALL THROUGH TO THE ***
+      ***  INSERT PARAGRAPH. A CVALUE OVER WS-HIVALUE-THRESHOLD IS   ***
+      ***  HELD BACK FROM COMMIT UNTIL SUPIDI (THE SUPERVISOR ID)    ***
+      ***  IS ENTERED AND VALIDATED (SEE 20070) - THE ENTERING       ***
+      ***  OPERATOR (WS-OPID) AND THE APPROVING SUPERVISOR ARE BOTH  ***
+      ***  RECORDED ON THE ROW.                                      ***
+      ***-----------------------------------------------------------***
+       20000-UPDATE-PARA.
+           IF NOT CSTATI-VALID
+              MOVE 'INVALID CLAIM STATUS - MUST BE O/P/D/W' TO MSGO
+           ELSE
+              PERFORM 20050-VALIDATE-CAUSE-PARA
+              IF WS-CAUSE-VALID
+                 PERFORM 20100-MAINTAIN-CLAIM-PARA
+              END-IF
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  CAUSEI MUST MATCH A CODE ON MFTR36.CAUSECODE - THE CAUSE   ***
+      ***  COLUMN IS NO LONGER FREE TEXT.                             ***
+      ***-----------------------------------------------------------***
+       20050-VALIDATE-CAUSE-PARA.
+           SET WS-CAUSE-VALID TO TRUE
+           MOVE CAUSEI TO WS-CAUSE-CHECK
+           MOVE ZERO   TO WS-CAUSE-CHECK-COUNT
+            EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-CAUSE-CHECK-COUNT
+                  FROM MFTR36.CAUSECODE
+                 WHERE CCODE = :WS-CAUSE-CHECK
+            END-EXEC
+           IF WS-CAUSE-CHECK-COUNT = 0
+              SET WS-CAUSE-INVALID TO TRUE
+              MOVE 'CAUSE CODE NOT ON FILE - SEE CAUSE CODE LIST'
+                                                             TO MSGO
+           END-IF
+           .
+       20100-MAINTAIN-CLAIM-PARA.
+           MOVE CLMNBRI(4:7) TO WS-CLMNBR
+           MOVE WS-CLMNBR    TO CLAIMNUMBER OF CLAIMS
+           MOVE CLMDTI       TO CLAIMDATE OF CLAIMS
+           MOVE PAIDI        TO PAID   OF CLAIMS
+           MOVE VALUE1I      TO CVALUE  OF CLAIMS
+           MOVE CAUSEI       TO CAUSE OF CLAIMS
+           MOVE OBSERI       TO OBSERVATIONS OF CLAIMS
+           MOVE CSTATI       TO CLAIMSTATUS OF CLAIMS
+           MOVE POLNBRI      TO POLICYNUMBER OF CLAIMS
+           MOVE WS-OPID      TO ENTOPID OF CLAIMS
+           MOVE SPACES       TO APPRVID OF CLAIMS
+           IF CURRENCYI = SPACES
+              MOVE WS-HOME-CURRENCY TO CURRENCYCODE OF CLAIMS
+           ELSE
+              MOVE CURRENCYI TO CURRENCYCODE OF CLAIMS
+           END-IF
+           IF CLAIMSTATUS OF CLAIMS = 'W' AND WDRSNI = SPACES
+              MOVE 'WITHDRAW REASON REQUIRED WHEN STATUS IS W' TO MSGO
+           ELSE
+              IF CLAIMSTATUS OF CLAIMS = 'W'
+                  EXEC SQL
+                      SET :WS-WDRAWN-TS = CURRENT TIMESTAMP
+                  END-EXEC
+                 MOVE WDRSNI      TO WDRAWNRSN OF CLAIMS
+                 MOVE WS-WDRAWN-TS TO WDRAWNTS OF CLAIMS
+              END-IF
+              PERFORM 20080-GET-THRESHOLD-PARA
+              IF CVALUE OF CLAIMS > WS-HIVALUE-THRESHOLD
+                 IF SUPIDI = SPACES
+                    MOVE 'SUPERVISOR APPROVAL REQUIRED - ENTER SUPID'
+                                                             TO MSGO
+                 ELSE
+                    PERFORM 20070-VALIDATE-SUPERVISOR-PARA
+                    IF WS-SUPER-VALID
+                       MOVE SUPIDI TO APPRVID OF CLAIMS
+                       PERFORM 20150-COMMIT-CLAIM-PARA
+                    END-IF
+                 END-IF
+              ELSE
+                 PERFORM 20150-COMMIT-CLAIM-PARA
+              END-IF
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  SUPID MUST BELONG TO SOMEONE OTHER THAN THE OPERATOR WHO   ***
+      ***  KEYED THE CLAIM AND MUST BE ON MFTR36.SUPERVISOR - CLOSES  ***
+      ***  THE SEGREGATION-OF-DUTIES GAP OF AN OPERATOR APPROVING     ***
+      ***  THEIR OWN HIGH-VALUE ENTRY.                                ***
+      ***-----------------------------------------------------------***
+       20070-VALIDATE-SUPERVISOR-PARA.
+           SET WS-SUPER-VALID TO TRUE
+           IF SUPIDI = WS-OPID
+              SET WS-SUPER-INVALID TO TRUE
+              MOVE 'SUPERVISOR MUST DIFFER FROM ENTERING OPERATOR'
+                                                             TO MSGO
+           ELSE
+              MOVE ZERO TO WS-SUPER-CHECK-COUNT
+               EXEC SQL
+                   SELECT COUNT(*)
+                     INTO :WS-SUPER-CHECK-COUNT
+                     FROM MFTR36.SUPERVISOR
+                    WHERE SUPID = :SUPIDI
+               END-EXEC
+              IF WS-SUPER-CHECK-COUNT = 0
+                 SET WS-SUPER-INVALID TO TRUE
+                 MOVE 'SUPID NOT ON FILE - NOT A VALID SUPERVISOR'
+                                                             TO MSGO
+              END-IF
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  THE HIGH-VALUE APPROVAL THRESHOLD IS KEPT ON A SINGLE-ROW  ***
+      ***  CONTROL TABLE SO IT CAN BE CHANGED WITHOUT A RECOMPILE -   ***
+      ***  WS-HIVALUE-THRESHOLD KEEPS ITS COMPILED-IN DEFAULT IF THE  ***
+      ***  ROW IS EVER MISSING OR THE LOOKUP FAILS.                   ***
+      ***-----------------------------------------------------------***
+       20080-GET-THRESHOLD-PARA.
+            EXEC SQL
+                SELECT HIVALTHRESH
+                  INTO :WS-HIVALUE-THRESHOLD
+                  FROM MFTR36.CLAIMCTL
+            END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 50000 TO WS-HIVALUE-THRESHOLD
+           END-IF
+           .
+       20150-COMMIT-CLAIM-PARA.
+            EXEC SQL
+                UPDATE MFTR36.CLAIMS
+                   SET CLAIMDATE    = :CLAIMS.CLAIMDATE,
+                       PAID         = :CLAIMS.PAID,
+                       CVALUE       = :CLAIMS.CVALUE,
+                       CAUSE        = :CLAIMS.CAUSE,
+                       OBSERVATIONS = :CLAIMS.OBSERVATIONS,
+                       CLAIMSTATUS  = :CLAIMS.CLAIMSTATUS,
+                       POLICYNUMBER = :CLAIMS.POLICYNUMBER,
+                       APPRVID      = :CLAIMS.APPRVID,
+                       CURRENCYCODE = :CLAIMS.CURRENCYCODE,
+                       WDRAWNRSN    = CASE
+                                        WHEN :CLAIMS.CLAIMSTATUS = 'W'
+                                        THEN :CLAIMS.WDRAWNRSN
+                                        ELSE WDRAWNRSN
+                                      END,
+                       WDRAWNTS     = CASE
+                                        WHEN :CLAIMS.CLAIMSTATUS = 'W'
+                                        THEN :CLAIMS.WDRAWNTS
+                                        ELSE WDRAWNTS
+                                      END
+                 WHERE CLAIMNUMBER  = :CLAIMS.CLAIMNUMBER
+            END-EXEC
+            EVALUATE SQLCODE
+               WHEN 0
+                  MOVE 'CLAIM UPDATED SUCCESSFULLY' TO MSGO
+                  MOVE 'U'                          TO WS-AUDIT-ACTION
+                  PERFORM 80000-WRITE-AUDIT-PARA
+               WHEN 100
+                  PERFORM 21000-INSERT-PARA
+               WHEN OTHER
+                  MOVE '20150-COMMIT-CLAIM'          TO WS-ERR-PARAID
+                  PERFORM 90000-LOG-SQL-ERROR-PARA
+                  MOVE 'SQL ERROR IN UPDATE - SEE ERROR LOG' TO MSGO
+            END-EVALUATE
+            .
+      ***-----------------------------------------------------------***
+      ***  INSERT PARAGRAPH - NO EXISTING ROW WAS FOUND TO UPDATE.   ***
+      ***  A CLAIM WITH THE SAME CLAIMDATE AND CAUSE ALREADY ON FILE ***
+      ***  IS A LIKELY DUPLICATE ADD (NOT A KEY COLLISION - THAT IS  ***
+      ***  STILL CAUGHT BY SQLCODE -803 BELOW) - THE OPERATOR MUST   ***
+      ***  SET DUPI TO 'Y' AND RE-ENTER TO FORCE THE ADD THROUGH.    ***
+      ***-----------------------------------------------------------***
+       21000-INSERT-PARA.
+           PERFORM 21050-DUPLICATE-CHECK-PARA
+           IF WS-DUP-COUNT > 0 AND NOT DUPI-CONFIRMED
+              STRING 'POSSIBLE DUPLICATE - SAME DATE/CAUSE ON FILE, '
+              'SET DUP TO Y TO ADD ANYWAY' DELIMITED BY SIZE INTO MSGO
+              END-STRING
+           ELSE
+              PERFORM 21100-INSERT-CLAIM-PARA
+           END-IF
+           .
+       21050-DUPLICATE-CHECK-PARA.
+           MOVE ZERO TO WS-DUP-COUNT
+            EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-DUP-COUNT
+                  FROM MFTR36.CLAIMS
+                 WHERE CLAIMDATE   = :CLAIMS.CLAIMDATE
+                   AND CAUSE       = :CLAIMS.CAUSE
+                   AND CLAIMNUMBER <> :CLAIMS.CLAIMNUMBER
+            END-EXEC
+            .
+       21100-INSERT-CLAIM-PARA.
+            EXEC SQL
+                INSERT  INTO MFTR36.CLAIMS
+                       (CLAIMNUMBER,
+                        CLAIMDATE,
+                        PAID,
+                        CVALUE,
+                        CAUSE,
+                        OBSERVATIONS,
+                        CLAIMSTATUS,
+                        POLICYNUMBER,
+                        ENTOPID,
+                        APPRVID,
+                        WDRAWNRSN,
+                        WDRAWNTS,
+                        CURRENCYCODE)
+                VALUES (:CLAIMS.CLAIMNUMBER,
+                        :CLAIMS.CLAIMDATE,
+                        :CLAIMS.PAID,
+                        :CLAIMS.CVALUE,
+                        :CLAIMS.CAUSE,
+                        :CLAIMS.OBSERVATIONS,
+                        :CLAIMS.CLAIMSTATUS,
+                        :CLAIMS.POLICYNUMBER,
+                        :CLAIMS.ENTOPID,
+                        :CLAIMS.APPRVID,
+                        :CLAIMS.WDRAWNRSN,
+                        :CLAIMS.WDRAWNTS,
+                        :CLAIMS.CURRENCYCODE)
+            END-EXEC
+            EVALUATE SQLCODE
+               WHEN 0
+                  MOVE 'CLAIM ADDED SUCCESSFULLY' TO MSGO
+                  MOVE 'I'                        TO WS-AUDIT-ACTION
+                  PERFORM 80000-WRITE-AUDIT-PARA
+               WHEN -803
+                  MOVE 'DUPLICATE INSERT FAILED'  TO MSGO
+               WHEN OTHER
+                  MOVE '21100-INSERT-CLAIM'          TO WS-ERR-PARAID
+                  PERFORM 90000-LOG-SQL-ERROR-PARA
+                  MOVE 'SQL ERROR IN INSERT - SEE ERROR LOG' TO MSGO
+            END-EVALUATE
+            .
+      ***-----------------------------------------------------------***
+      ***  WRITE ONE ROW TO THE CLAIMS AUDIT TRAIL FOR EVERY          ***
+      ***  SUCCESSFUL INSERT OR UPDATE TO MFTR36.CLAIMS. THE CALLER   ***
+      ***  SETS WS-AUDIT-ACTION ('I' OR 'U') BEFORE THIS IS           ***
+      ***  PERFORMED - THE ROW WRITTEN IS THE POST-CHANGE VALUES,     ***
+      ***  TIMESTAMPED, AGAINST THE OPERATOR SIGNED ON AT THE         ***
+      ***  TERMINAL (WS-OPID). A FAILED AUDIT INSERT IS LOGGED AND    ***
+      ***  REFLECTED BACK IN MSGO RATHER THAN SWALLOWED, SINCE THE    ***
+      ***  CLAIMS ROW ITSELF HAS ALREADY COMMITTED BY THIS POINT.     ***
+      ***-----------------------------------------------------------***
+       80000-WRITE-AUDIT-PARA.
+           MOVE WS-OPID TO WS-AUDIT-OPID
+            EXEC SQL
+                INSERT INTO MFTR36.CLAIMS_AUDIT
+                       (CLAIMNUMBER,
+                        AUDITTS,
+                        AUDITACTION,
+                        AUDITOPID,
+                        CLAIMDATE,
+                        PAID,
+                        CVALUE,
+                        CAUSE,
+                        OBSERVATIONS,
+                        CLAIMSTATUS,
+                        POLICYNUMBER)
+                VALUES (:CLAIMS.CLAIMNUMBER,
+                        CURRENT TIMESTAMP,
+                        :WS-AUDIT-ACTION,
+                        :WS-AUDIT-OPID,
+                        :CLAIMS.CLAIMDATE,
+                        :CLAIMS.PAID,
+                        :CLAIMS.CVALUE,
+                        :CLAIMS.CAUSE,
+                        :CLAIMS.OBSERVATIONS,
+                        :CLAIMS.CLAIMSTATUS,
+                        :CLAIMS.POLICYNUMBER)
+            END-EXEC
+            EVALUATE SQLCODE
+               WHEN 0
+                  CONTINUE
+               WHEN OTHER
+                  MOVE '80000-WRITE-AUDIT' TO WS-ERR-PARAID
+                  PERFORM 90000-LOG-SQL-ERROR-PARA
+                  MOVE 'CLAIM SAVED BUT AUDIT LOG FAILED' TO MSGO
+            END-EVALUATE
+            .
+      ***-----------------------------------------------------------***
+      ***  LOG AN UNEXPECTED SQLCODE TO MFTR36.SQLERRORLOG SO IT CAN  ***
+      ***  BE INVESTIGATED AFTER THE FACT - MSGO ONLY LIVES AS LONG   ***
+      ***  AS THE NEXT SCREEN REFRESH, THIS ROW DOES NOT. THE CALLER  ***
+      ***  SETS WS-ERR-PARAID TO IDENTIFY THE FAILING STATEMENT       ***
+      ***  BEFORE THIS IS PERFORMED.                                  ***
+      ***-----------------------------------------------------------***
+       90000-LOG-SQL-ERROR-PARA.
+           MOVE SQLCODE TO WS-ERR-SQLCODE
+            EXEC SQL
+                INSERT INTO MFTR36.SQLERRORLOG
+                       (CLAIMNUMBER,
+                        ERRORTS,
+                        PROGID,
+                        PARAID,
+                        OPID,
+                        ERRSQLCODE,
+                        ERRSQLSTATE)
+                VALUES (:CLAIMS.CLAIMNUMBER,
+                        CURRENT TIMESTAMP,
+                        'MF36CB3',
+                        :WS-ERR-PARAID,
+                        :WS-OPID,
+                        :WS-ERR-SQLCODE,
+                        :SQLSTATE)
+            END-EXEC
+            .
+      ***-----------------------------------------------------------***
+      ***  BROWSE OPTION - PF8 PAGES FORWARD, PF7 PAGES BACKWARD,     ***
+      ***  ORDERED BY CLAIMDATE. CAUSEI, IF NOT BLANK, RESTRICTS THE  ***
+      ***  BROWSE TO ONE CAUSE CODE. THE LAST ROW DISPLAYED IS THE    ***
+      ***  ANCHOR FOR THE NEXT PAGE - THERE IS NO CURSOR HELD OPEN    ***
+      ***  ACROSS SCREENS, IT IS RE-OPENED EACH TIME FROM CLMNBRI/    ***
+      ***  CLMDTI, WHICH BMS RE-DISPLAYS FROM THE PRIOR SEND MAP.     ***
+      ***-----------------------------------------------------------***
+       30000-BROWSE-PARA.
+           EVALUATE TRUE
+             WHEN WS-PFKEY-PF8
+               PERFORM 30200-BROWSE-NEXT-PARA
+             WHEN WS-PFKEY-PF7
+               PERFORM 30100-BROWSE-PREV-PARA
+             WHEN OTHER
+               PERFORM 30300-BROWSE-FIRST-PARA
+           END-EVALUATE
+           .
+      ***-----------------------------------------------------------***
+      ***  FIRST PAGE OF THE BROWSE (OPTIONI = '3' WITH NO PF KEY)    ***
+      ***-----------------------------------------------------------***
+       30300-BROWSE-FIRST-PARA.
+           MOVE CAUSEI TO WS-CAUSE-FILTER
+            EXEC SQL
+                DECLARE CSRBRF CURSOR FOR
+                    SELECT CLAIMNUMBER, CLAIMDATE, PAID, CVALUE,
+                           CAUSE, OBSERVATIONS, CLAIMSTATUS
+                      FROM MFTR36.CLAIMS
+                     WHERE :WS-CAUSE-FILTER = ' '
+                        OR CAUSE = :WS-CAUSE-FILTER
+                     ORDER BY CLAIMDATE, CLAIMNUMBER
+                     FETCH FIRST 1 ROW ONLY
+            END-EXEC
+            EXEC SQL
+                OPEN CSRBRF
+            END-EXEC
+            EXEC SQL
+                FETCH CSRBRF
+                 INTO :CLAIMS.CLAIMNUMBER, :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID, :CLAIMS.CVALUE, :CLAIMS.CAUSE,
+                      :CLAIMS.OBSERVATIONS, :CLAIMS.CLAIMSTATUS
+            END-EXEC
+            EXEC SQL
+                CLOSE CSRBRF
+            END-EXEC
+            PERFORM 30900-BROWSE-DISPLAY-PARA
+            .
+      ***-----------------------------------------------------------***
+      ***  PAGE FORWARD (PF8) FROM THE ANCHOR ROW                    ***
+      ***-----------------------------------------------------------***
+       30200-BROWSE-NEXT-PARA.
+           MOVE CAUSEI       TO WS-CAUSE-FILTER
+           MOVE CLMDTI       TO WS-ANCHOR-CLMDT
+           MOVE CLMNBRI(4:7) TO WS-CLMNBR
+            EXEC SQL
+                DECLARE CSRBRN CURSOR FOR
+                    SELECT CLAIMNUMBER, CLAIMDATE, PAID, CVALUE,
+                           CAUSE, OBSERVATIONS, CLAIMSTATUS
+                      FROM MFTR36.CLAIMS
+                     WHERE (CLAIMDATE, CLAIMNUMBER) >
+                              (:WS-ANCHOR-CLMDT, :WS-CLMNBR)
+                       AND (:WS-CAUSE-FILTER = ' '
+                            OR CAUSE = :WS-CAUSE-FILTER)
+                     ORDER BY CLAIMDATE, CLAIMNUMBER
+                     FETCH FIRST 1 ROW ONLY
+            END-EXEC
+            EXEC SQL
+                OPEN CSRBRN
+            END-EXEC
+            EXEC SQL
+                FETCH CSRBRN
+                 INTO :CLAIMS.CLAIMNUMBER, :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID, :CLAIMS.CVALUE, :CLAIMS.CAUSE,
+                      :CLAIMS.OBSERVATIONS, :CLAIMS.CLAIMSTATUS
+            END-EXEC
+            EXEC SQL
+                CLOSE CSRBRN
+            END-EXEC
+            PERFORM 30900-BROWSE-DISPLAY-PARA
+            .
+      ***-----------------------------------------------------------***
+      ***  PAGE BACKWARD (PF7) FROM THE ANCHOR ROW                   ***
+      ***-----------------------------------------------------------***
+       30100-BROWSE-PREV-PARA.
+           MOVE CAUSEI       TO WS-CAUSE-FILTER
+           MOVE CLMDTI       TO WS-ANCHOR-CLMDT
+           MOVE CLMNBRI(4:7) TO WS-CLMNBR
+            EXEC SQL
+                DECLARE CSRBRP CURSOR FOR
+                    SELECT CLAIMNUMBER, CLAIMDATE, PAID, CVALUE,
+                           CAUSE, OBSERVATIONS, CLAIMSTATUS
+                      FROM MFTR36.CLAIMS
+                     WHERE (CLAIMDATE, CLAIMNUMBER) <
+                              (:WS-ANCHOR-CLMDT, :WS-CLMNBR)
+                       AND (:WS-CAUSE-FILTER = ' '
+                            OR CAUSE = :WS-CAUSE-FILTER)
+                     ORDER BY CLAIMDATE DESC, CLAIMNUMBER DESC
+                     FETCH FIRST 1 ROW ONLY
+            END-EXEC
+            EXEC SQL
+                OPEN CSRBRP
+            END-EXEC
+            EXEC SQL
+                FETCH CSRBRP
+                 INTO :CLAIMS.CLAIMNUMBER, :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID, :CLAIMS.CVALUE, :CLAIMS.CAUSE,
+                      :CLAIMS.OBSERVATIONS, :CLAIMS.CLAIMSTATUS
+            END-EXEC
+            EXEC SQL
+                CLOSE CSRBRP
+            END-EXEC
+            PERFORM 30900-BROWSE-DISPLAY-PARA
+            .
+      ***-----------------------------------------------------------***
+      ***  MOVE THE FETCHED ROW (OR NOT-FOUND/ERROR MSG) TO THE MAP   ***
+      ***-----------------------------------------------------------***
+       30900-BROWSE-DISPLAY-PARA.
+             EVALUATE SQLCODE
+               WHEN 0
+                 MOVE CLAIMNUMBER OF CLAIMS              TO WS-BR-CLMNBR
+                 MOVE CLMNBRI(1:3)                       TO CLMNBRO(1:3)
+                 MOVE WS-BR-CLMNBR                       TO CLMNBRO(4:7)
+                 MOVE FUNCTION DISPLAY-OF(CLAIMDATE OF CLAIMS) TO CLMDTO
+                 MOVE FUNCTION DISPLAY-OF(CAUSE OF CLAIMS)     TO CAUSEO
+                 MOVE FUNCTION DISPLAY-OF(OBSERVATIONS OF CLAIMS) TO OBSERO
+                 MOVE PAID   OF CLAIMS                   TO PAIDO
+                 MOVE CVALUE OF CLAIMS                   TO VALUE1O
+                 MOVE CLAIMSTATUS OF CLAIMS              TO CSTATO
+                 MOVE 'CLAIM BROWSE - PRESS PF7/PF8 TO PAGE' TO MSGO
+               WHEN 100
+                 MOVE 'NO MORE CLAIMS IN THAT DIRECTION' TO MSGO
+               WHEN OTHER
+                 MOVE SQLCODE                            TO WS-SQLCODE
+                 MOVE '30900-BROWSE-DISPLAY'            TO WS-ERR-PARAID
+                 PERFORM 90000-LOG-SQL-ERROR-PARA
+                 STRING 'SQL ERROR IN BROWSE - RC : ' WS-SQLCODE
+                 ' - SEE ERROR LOG' DELIMITED BY SIZE INTO MSGO
+                 END-STRING
+             END-EVALUATE
+             .
+      ***-----------------------------------------------------------***
+      ***  WITHDRAW OPTION - MARKS A CLAIM WITHDRAWN (CSTAT = 'W')    ***
+      ***  BY CLAIM NUMBER AND REASON ALONE, WITHOUT REQUIRING THE    ***
+      ***  OPERATOR TO RE-KEY THE OTHER MAINTENANCE FIELDS. OPTION    ***
+      ***  '2' WITH CSTATI SET TO 'W' STILL WORKS TOO, FOR AN         ***
+      ***  OPERATOR ALREADY CORRECTING THE OTHER FIELDS AT THE SAME   ***
+      ***  TIME - THIS IS THE QUICK PATH FOR A MIS-KEYED ENTRY.       ***
+      ***-----------------------------------------------------------***
+       40000-WITHDRAW-PARA.
+           MOVE CLMNBRI(4:7) TO WS-CLMNBR
+           MOVE WS-CLMNBR    TO CLAIMNUMBER OF CLAIMS
+           IF WDRSNI = SPACES
+              MOVE 'WITHDRAW REASON REQUIRED' TO MSGO
+           ELSE
+               EXEC SQL
+                   SELECT CLAIMDATE, PAID, CVALUE, CAUSE,
+                          OBSERVATIONS, POLICYNUMBER
+                     INTO :CLAIMS.CLAIMDATE, :CLAIMS.PAID,
+                          :CLAIMS.CVALUE, :CLAIMS.CAUSE,
+                          :CLAIMS.OBSERVATIONS, :CLAIMS.POLICYNUMBER
+                     FROM MFTR36.CLAIMS
+                    WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+               END-EXEC
+              EVALUATE SQLCODE
+                WHEN 0
+                  PERFORM 40100-WITHDRAW-COMMIT-PARA
+                WHEN 100
+                  MOVE 'CLAIM NOT FOUND' TO MSGO
+                WHEN OTHER
+                  MOVE '40000-WITHDRAW-FETCH' TO WS-ERR-PARAID
+                  PERFORM 90000-LOG-SQL-ERROR-PARA
+                  MOVE 'SQL ERROR IN WITHDRAW - SEE ERROR LOG' TO MSGO
+              END-EVALUATE
+           END-IF
+           .
+      ***-----------------------------------------------------------***
+      ***  APPLY THE WITHDRAWAL AND WRITE THE AUDIT ROW - SEPARATE    ***
+      ***  FROM 20150-COMMIT-CLAIM-PARA SINCE THIS UPDATE ONLY EVER   ***
+      ***  TOUCHES THE WITHDRAW-RELATED COLUMNS, NOT A FULL           ***
+      ***  MAINTENANCE REWRITE OF THE ROW.                            ***
+      ***-----------------------------------------------------------***
+       40100-WITHDRAW-COMMIT-PARA.
+           MOVE 'W'          TO CLAIMSTATUS OF CLAIMS
+           MOVE WDRSNI       TO WDRAWNRSN OF CLAIMS
+            EXEC SQL
+                SET :WS-WDRAWN-TS = CURRENT TIMESTAMP
+            END-EXEC
+           MOVE WS-WDRAWN-TS TO WDRAWNTS OF CLAIMS
+            EXEC SQL
+                UPDATE MFTR36.CLAIMS
+                   SET CLAIMSTATUS = :CLAIMS.CLAIMSTATUS,
+                       WDRAWNRSN   = :CLAIMS.WDRAWNRSN,
+                       WDRAWNTS    = :CLAIMS.WDRAWNTS
+                 WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+            END-EXEC
+            EVALUATE SQLCODE
+               WHEN 0
+                  MOVE 'CLAIM WITHDRAWN SUCCESSFULLY' TO MSGO
+                  MOVE 'U'                            TO WS-AUDIT-ACTION
+                  PERFORM 80000-WRITE-AUDIT-PARA
+               WHEN OTHER
+                  MOVE '40100-WITHDRAW-COMMIT' TO WS-ERR-PARAID
+                  PERFORM 90000-LOG-SQL-ERROR-PARA
+                  MOVE 'SQL ERROR IN WITHDRAW - SEE ERROR LOG' TO MSGO
+            END-EVALUATE
+            .
+      ***----------------------------------------------------------
