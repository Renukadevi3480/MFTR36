@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR36.CAUSECODE)                                  *
+      *        LIBRARY(MFTR36.DCLGEN.COPYLIB(CAUSECD))                  *
+      *        ACTION(REPLACE)                                          *
+      *        LANGUAGE(COBOL)                                          *
+      *        STRUCTURE(CAUSECODE)                                     *
+      *        APOST                                                    *
+      *        LABEL(YES)                                               *
+      *        DBCSDELIM(NO)                                            *
+      *        COLSUFFIX(YES)                                           *
+      *        INDVAR(YES)                                              *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS    *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR36.CAUSECODE TABLE
+           ( CCODE                          CHAR(10) NOT NULL,
+             DESCRIPTION                    VARCHAR(60)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR36.CAUSECODE                   *
+      ******************************************************************
+       01  CAUSECODE.
+      *    *************************************************************
+      *    SHORT CAUSE CODE - CLAIMS.CAUSE MUST MATCH A CODE ON FILE   *
+      *    HERE. LEFT-JUSTIFIED, SPACE-PADDED.                         *
+      *    *************************************************************
+           10 CCODE                    PIC N(10) USAGE NATIONAL.
+      *    *************************************************************
+           10 DESCRIPTION              PIC N(60) USAGE NATIONAL.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICAUSECODE.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 2 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
