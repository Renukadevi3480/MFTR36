@@ -17,7 +17,14 @@
              PAID                           INTEGER,
              CVALUE                         INTEGER,
              CAUSE                          VARCHAR(255),
-             OBSERVATIONS                   VARCHAR(255)
+             OBSERVATIONS                   VARCHAR(255),
+             CLAIMSTATUS                    CHAR(1),
+             POLICYNUMBER                   INTEGER,
+             ENTOPID                        CHAR(8),
+             APPRVID                        CHAR(8),
+             WDRAWNRSN                      CHAR(30),
+             WDRAWNTS                       TIMESTAMP,
+             CURRENCYCODE                   CHAR(3)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE MFTR36.CLAIMS                      *
@@ -35,11 +42,44 @@
            10 CAUSE                PIC N(255) USAGE NATIONAL.
       *    *************************************************************
            10 OBSERVATIONS         PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+      *    O = OPEN, P = PAID/SETTLED, D = DENIED, W = WITHDRAWN        *
+      *    *************************************************************
+           10 CLAIMSTATUS          PIC X(01).
+      *    *************************************************************
+      *    FOREIGN KEY TO MFTR36.POLICY - ZERO MEANS NO POLICY LINKED   *
+      *    *************************************************************
+           10 POLICYNUMBER         PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *    OPERATOR WHO KEYED THE CLAIM IN                             *
+      *    *************************************************************
+           10 ENTOPID              PIC X(08).
+      *    *************************************************************
+      *    SUPERVISOR WHO APPROVED A HIGH-VALUE CLAIM - BLANK UNLESS    *
+      *    CVALUE REQUIRED SIGN-OFF                                    *
+      *    *************************************************************
+           10 APPRVID              PIC X(08).
+      *    *************************************************************
+      *    SET WHEN CLAIMSTATUS IS WITHDRAWN ('W') - WHY THE CLAIM WAS  *
+      *    WITHDRAWN. THIS IS THE ONLY WAY A CLAIM ENTERED IN ERROR IS  *
+      *    REMOVED FROM VIEW - THERE IS NO PHYSICAL DELETE.             *
+      *    *************************************************************
+           10 WDRAWNRSN            PIC X(30).
+      *    *************************************************************
+      *    WHEN THE CLAIM WAS SET TO WITHDRAWN                          *
+      *    *************************************************************
+           10 WDRAWNTS             PIC X(26).
+      *    *************************************************************
+      *    ISO CURRENCY CODE THE CLAIM'S PAID/CVALUE AMOUNTS ARE IN -   *
+      *    DEFAULTS TO OUR HOME CURRENCY (SEE WS-HOME-CURRENCY IN       *
+      *    MF36CB3) WHEN THE OPERATOR LEAVES IT BLANK ON ENTRY          *
+      *    *************************************************************
+           10 CURRENCYCODE         PIC X(03).
       ******************************************************************
       * INDICATOR VARIABLE STRUCTURE                                   *
       ******************************************************************
        01  ICLAIMS.
-           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 6 TIMES.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 13 TIMES.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *
       ******************************************************************
\ No newline at end of file
