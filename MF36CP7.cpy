@@ -0,0 +1,57 @@
+   ******************************************************************
+      * DCLGEN TABLE(MFTR36.SQLERRORLOG)                                *
+      *        LIBRARY(MFTR36.DCLGEN.COPYLIB(SQLERLOG))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(SQLERRORLOG)                                  *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR36.SQLERRORLOG TABLE
+           ( CLAIMNUMBER                    INTEGER,
+             ERRORTS                        TIMESTAMP NOT NULL,
+             PROGID                         CHAR(8) NOT NULL,
+             PARAID                         CHAR(30) NOT NULL,
+             OPID                           CHAR(8),
+             ERRSQLCODE                     INTEGER NOT NULL,
+             ERRSQLSTATE                    CHAR(5)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR36.SQLERRORLOG                 *
+      ******************************************************************
+       01  SQLERRORLOG.
+      *    *************************************************************
+      *    CLAIM THE FAILING STATEMENT WAS WORKING ON - ZERO WHEN THE   *
+      *    OPERATION HAS NO SINGLE CLAIM IN CONTEXT                     *
+      *    *************************************************************
+           10 CLAIMNUMBER          PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 ERRORTS              PIC X(26).
+      *    *************************************************************
+      *    PROGRAM THAT ISSUED THE FAILING STATEMENT                    *
+      *    *************************************************************
+           10 PROGID                PIC X(08).
+      *    *************************************************************
+      *    PARAGRAPH/OPERATION THAT ISSUED THE FAILING STATEMENT        *
+      *    *************************************************************
+           10 PARAID                PIC X(30).
+      *    *************************************************************
+      *    OPERATOR SIGNED ON AT THE TERMINAL WHEN THE ERROR OCCURRED   *
+      *    *************************************************************
+           10 OPID                  PIC X(08).
+      *    *************************************************************
+           10 ERRSQLCODE            PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 ERRSQLSTATE           PIC X(05).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ISQLERRORLOG.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 7 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
