@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR36.SUPERVISOR)                                 *
+      *        LIBRARY(MFTR36.DCLGEN.COPYLIB(SUPERVIS))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(SUPERVISOR)                                   *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR36.SUPERVISOR TABLE
+           ( SUPID                          CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR36.SUPERVISOR                  *
+      ******************************************************************
+       01  SUPERVISOR.
+      *    *************************************************************
+      *    OPERATOR ID AUTHORISED TO APPROVE HIGH-VALUE CLAIMS -        *
+      *    SUPIDI MUST MATCH A ROW HERE BEFORE 20100-MAINTAIN-CLAIM     *
+      *    WILL COMMIT A CLAIM OVER WS-HIVALUE-THRESHOLD.               *
+      *    *************************************************************
+           10 SUPID                   PIC X(08).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ISUPERVISOR.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 1 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 1       *
+      ******************************************************************
