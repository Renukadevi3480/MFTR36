@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    MF36CP5 : RESTART CONTROL RECORD, SHARED BY THE BATCH       *
+      *    REGISTER REPORT (MF36BR1) AND THE ADJUSTER FEED EXTRACT     *
+      *    (MF36BR2). ONE RECORD PER JOB, KEYED ON RC-JOBID, HOLDS THE *
+      *    LAST ROW COMMITTED SO A RERUN AFTER AN ABEND CAN RESUME     *
+      *    PAST IT INSTEAD OF REPROCESSING FROM THE START. THE CAUSE   *
+      *    RUNNING TOTALS LET THE REGISTER REPORT (MF36BR1) RESTORE AN *
+      *    IN-PROGRESS CAUSE SUBTOTAL RATHER THAN RESTARTING IT AT     *
+      *    ZERO PARTWAY THROUGH A CAUSE GROUP.                         *
+      ******************************************************************
+       01  RC-RECORD.
+           05  RC-JOBID                PIC X(08).
+           05  RC-ROWS-DONE            PIC 9(09).
+           05  RC-LAST-CAUSE           PIC X(255).
+           05  RC-LAST-CLAIMDATE       PIC X(10).
+           05  RC-LAST-CLAIMNUMBER     PIC 9(09).
+           05  RC-CAUSE-TOTAL-PAID     PIC S9(11) COMP-3.
+           05  RC-CAUSE-TOTAL-VALUE    PIC S9(11) COMP-3.
+           05  RC-CAUSE-COUNT          PIC S9(07) COMP-3.
